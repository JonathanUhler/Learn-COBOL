@@ -22,19 +22,50 @@
                05 WS-FILE-LINE PIC X(100).
            01 WS-END-OF-FILE PIC A(1).
            01 WS-FILE-PATH PIC X(100).
+           01 WS-LINE-NUMBER PIC 9(5) VALUE 0.
+      * Optional keyword; blank means echo every line
+           01 WS-KEYWORD PIC X(100).
+           01 WS-KEYWORD-COUNT PIC 9(5).
+      * FOR ALL needs the keyword trimmed to its entered length; passing
+      * the full space-padded WS-KEYWORD would look for a 100-byte
+      * match that a short search term on a normal line never has
+           01 WS-KEYWORD-TRIMMED PIC X(100).
+           01 WS-KEYWORD-LEN PIC 9(3) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter file path..."
            ACCEPT WS-FILE-PATH
 
+           DISPLAY "Enter a search keyword, or leave blank for all..."
+           ACCEPT WS-KEYWORD
+
            OPEN INPUT FILE-TO-ECHO.
                PERFORM UNTIL WS-END-OF-FILE='Y'
                    READ FILE-TO-ECHO INTO WS-FILE-CONTENT
                     AT END MOVE 'Y' TO WS-END-OF-FILE
-                    NOT AT END DISPLAY WS-FILE-CONTENT
+                    NOT AT END
+                       ADD 1 TO WS-LINE-NUMBER
+                       PERFORM ECHO-FILE-LINE
                    END-READ
                END-PERFORM.
            CLOSE FILE-TO-ECHO.
            STOP RUN.
 
+      * Every line is numbered; when a keyword was entered, only lines
+      * containing it are displayed
+       ECHO-FILE-LINE.
+           IF WS-KEYWORD IS EQUAL TO SPACES
+               DISPLAY WS-LINE-NUMBER": "WS-FILE-CONTENT
+           ELSE
+               MOVE 0 TO WS-KEYWORD-COUNT
+               MOVE FUNCTION TRIM(WS-KEYWORD) TO WS-KEYWORD-TRIMMED
+               COMPUTE WS-KEYWORD-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD))
+               INSPECT WS-FILE-LINE TALLYING WS-KEYWORD-COUNT
+                   FOR ALL WS-KEYWORD-TRIMMED(1:WS-KEYWORD-LEN)
+               IF WS-KEYWORD-COUNT > 0
+                   DISPLAY WS-LINE-NUMBER": "WS-FILE-CONTENT
+               END-IF
+           END-IF.
+
        END PROGRAM FILE-ECHO.
