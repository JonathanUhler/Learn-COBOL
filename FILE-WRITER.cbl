@@ -18,12 +18,19 @@
                05 FILE-LINE PIC X(250).
        WORKING-STORAGE SECTION.
            01 WS-FILE-PATH PIC X(100).
+           01 WS-WRITE-MODE PIC A(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter file path..."
            ACCEPT WS-FILE-PATH
 
-           OPEN OUTPUT FILE-TO-WRITE
+           DISPLAY "(w)rite over the file or (a)ppend to it?"
+           ACCEPT WS-WRITE-MODE
+           IF WS-WRITE-MODE IS EQUAL TO "a"
+               OPEN EXTEND FILE-TO-WRITE
+           ELSE
+               OPEN OUTPUT FILE-TO-WRITE
+           END-IF
            DISPLAY "Enter file content when prompted..."
 
            PERFORM GET-FILE-CONTENT
