@@ -10,11 +10,15 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
            01 WS-INPUT PIC X(1000).
+           01 WS-STATUS-CODE PIC 9(2).
+           01 WS-CALLER-NAME PIC X(30) VALUE "EXTERNAL-CALL".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter message to send to ECHO-UTIL"
            ACCEPT WS-INPUT
 
-           CALL "ECHO-UTIL" USING WS-INPUT
+           CALL "ECHO-UTIL" USING WS-INPUT WS-STATUS-CODE
+               WS-CALLER-NAME
+           DISPLAY "ECHO-UTIL status code: "WS-STATUS-CODE
            STOP RUN.
        END PROGRAM EXTERNAL-CALL.
