@@ -7,8 +7,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CLOCK.
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      * Every run is appended here instead of only flashing on screen
+                   SELECT JOB-TIMESTAMP-LOG ASSIGN TO "/Users/jonathan/Do
+      -            "cuments/OpenCobolIDE/IO Files/clock.log".
+      * Single-record "last run" marker, same overwrite-on-OUTPUT /
+      * read-on-INPUT checkpoint pattern BANK uses for its audit scan
+                   SELECT LAST-RUN-FILE ASSIGN TO "/Users/jonathan/Docum
+      -            "ents/OpenCobolIDE/IO Files/clock.lastrun"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-LAST-RUN-FILE-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD JOB-TIMESTAMP-LOG.
+               01 JOB-TIMESTAMP-LINE PIC X(100).
+           FD LAST-RUN-FILE.
+               01 LAST-RUN-RECORD.
+                   05 LAST-RUN-SECONDS PIC 9(10).
        WORKING-STORAGE SECTION.
+           01 WS-LAST-RUN-FILE-STATUS PIC X(2).
            01 WS-CURRENT-DATE-DATA.
                05 WS-CURRENT-DATE.
                    10 WS-CURRENT-YEAR PIC 9(4).
@@ -19,10 +37,70 @@
                    10 WS-CURRENT-MINUTE PIC 9(2).
                    10 WS-CURRENT-SECOND PIC 9(2).
                    10 WS-CURRENT-MILLISECONDS PIC 9(2).
+      * UTC offset ("+HHMM"/"-HHMM"), the last 5 characters of
+      * FUNCTION CURRENT-DATE's 21-character result
+               05 WS-CURRENT-UTC-OFFSET.
+                   10 WS-CURRENT-UTC-SIGN PIC X(1).
+                   10 WS-CURRENT-UTC-HOURS PIC 9(2).
+                   10 WS-CURRENT-UTC-MINUTES PIC 9(2).
+      * Seconds-of-day for the elapsed-time-since-last-run calculation
+           01 WS-NOW-SECONDS PIC 9(10).
+           01 WS-ELAPSED-SECONDS PIC 9(10).
+           01 WS-HAVE-LAST-RUN PIC A(1) VALUE "n".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
            DISPLAY "The current time is: "WS-CURRENT-YEAR"-"WS-CURRENT-M
       -    ONTH"-"WS-CURRENT-DAY" "WS-CURRENT-HOURS":"WS-CURRENT-MINUTE
-      -    ":"WS-CURRENT-SECOND":"WS-CURRENT-MILLISECONDS.
+      -    ":"WS-CURRENT-SECOND":"WS-CURRENT-MILLISECONDS" UTC"WS-CURRE
+      -    NT-UTC-OFFSET
+
+           COMPUTE WS-NOW-SECONDS =
+               WS-CURRENT-HOURS * 3600 + WS-CURRENT-MINUTE * 60
+               + WS-CURRENT-SECOND
+
+           PERFORM SHOW-ELAPSED-SINCE-LAST-RUN
+           PERFORM SAVE-LAST-RUN
+           PERFORM LOG-JOB-TIMESTAMP
+
+           STOP RUN.
+      * Compare against the last run's seconds-of-day; a run that spans
+      * midnight from the last one just reports 0, the same limit the
+      * seconds-of-day granularity already implies for this job
+       SHOW-ELAPSED-SINCE-LAST-RUN.
+           OPEN INPUT LAST-RUN-FILE
+           IF WS-LAST-RUN-FILE-STATUS IS EQUAL TO "00"
+               READ LAST-RUN-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE "y" TO WS-HAVE-LAST-RUN
+               END-READ
+           END-IF
+           CLOSE LAST-RUN-FILE
+           IF WS-HAVE-LAST-RUN IS EQUAL TO "y"
+               IF WS-NOW-SECONDS >= LAST-RUN-SECONDS
+                   COMPUTE WS-ELAPSED-SECONDS =
+                       WS-NOW-SECONDS - LAST-RUN-SECONDS
+               ELSE
+                   MOVE 0 TO WS-ELAPSED-SECONDS
+               END-IF
+               DISPLAY "Seconds since last run: "WS-ELAPSED-SECONDS
+           ELSE
+               DISPLAY "No previous run on record."
+           END-IF.
+       SAVE-LAST-RUN.
+           MOVE WS-NOW-SECONDS TO LAST-RUN-SECONDS
+           OPEN OUTPUT LAST-RUN-FILE
+               WRITE LAST-RUN-RECORD
+           CLOSE LAST-RUN-FILE.
+       LOG-JOB-TIMESTAMP.
+           MOVE SPACES TO JOB-TIMESTAMP-LINE
+           STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+               WS-CURRENT-DAY " " WS-CURRENT-HOURS ":"
+               WS-CURRENT-MINUTE ":" WS-CURRENT-SECOND
+               " UTC" WS-CURRENT-UTC-OFFSET
+               DELIMITED BY SIZE INTO JOB-TIMESTAMP-LINE
+           OPEN EXTEND JOB-TIMESTAMP-LOG
+               WRITE JOB-TIMESTAMP-LINE
+           CLOSE JOB-TIMESTAMP-LOG.
        END PROGRAM CLOCK.
