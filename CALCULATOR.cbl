@@ -6,33 +6,100 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      * Daily run history, appended to so past calculations can be
+      * reviewed instead of only ever seeing the result on screen
+                   SELECT CALC-HISTORY ASSIGN TO "/Users/jonathan/Docume
+      -            "nts/OpenCobolIDE/IO Files/calchistory.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD CALC-HISTORY.
+               01 CALC-HISTORY-LINE PIC X(100).
        WORKING-STORAGE SECTION.
            01 WS-A PIC 9(8).
            01 WS-B PIC 9(8).
            01 WS-ANS PIC 9(8).
            01 WS-OP PIC X(1).
+      * Amortization mode: a=principal, b=term (months), plus a rate
+           01 WS-RATE PIC 9(3)V9(4).
+           01 WS-PAYMENT PIC 9(8)V9(2).
+      * Used to date-stamp each line appended to the run history
+           01 WS-CURRENT-DATE-DATA.
+               05 WS-CURRENT-DATE.
+                 10 WS-CURRENT-YEAR PIC 9(4).
+                 10 WS-CURRENT-MONTH PIC 9(2).
+                 10  WS-CURRENT-DAY PIC 9(2).
+               05  WS-CURRENT-TIME.
+                   10  WS-CURRENT-HOURS PIC 9(2).
+                   10  WS-CURRENT-MINUTE PIC 9(2).
+                   10  WS-CURRENT-SECOND PIC 9(2).
+                   10  WS-CURRENT-MILLISECONDS PIC 9(2).
+      * UTC offset ("+HHMM"/"-HHMM"), the last 5 characters of
+      * FUNCTION CURRENT-DATE's 21-character result
+               05  WS-CURRENT-UTC-OFFSET.
+                   10  WS-CURRENT-UTC-SIGN PIC X(1).
+                   10  WS-CURRENT-UTC-HOURS PIC 9(2).
+                   10  WS-CURRENT-UTC-MINUTES PIC 9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter a number a..."
            ACCEPT WS-A
            DISPLAY "Enter a number b..."
            ACCEPT WS-B
-           DISPLAY "Enter an operation (+, -, *, /)..."
+           DISPLAY "Enter an operation (+, -, *, /, i)..."
            ACCEPT WS-OP
            IF WS-OP IS EQUAL TO '+'
                ADD WS-A TO WS-B GIVING WS-ANS
                DISPLAY "The answer is: "WS-ANS
+               PERFORM LOG-CALCULATION
            ELSE IF WS-OP IS EQUAL TO '-'
                SUBTRACT WS-A FROM WS-B GIVING WS-ANS
                DISPLAY "The answer is: "WS-ANS
+               PERFORM LOG-CALCULATION
            ELSE IF WS-OP IS EQUAL TO '*'
                MULTIPLY WS-A BY WS-B GIVING WS-ANS
                DISPLAY "The answer is: "WS-ANS
+               PERFORM LOG-CALCULATION
            ELSE IF WS-OP IS EQUAL TO '/'
                DIVIDE WS-A BY WS-B GIVING WS-ANS
                DISPLAY "The answer is: "WS-ANS
+               PERFORM LOG-CALCULATION
+           ELSE IF WS-OP IS EQUAL TO 'i'
+               PERFORM RUN-AMORTIZATION
            ELSE
                DISPLAY WS-OP" is not a valid operation..."
+           END-IF.
            STOP RUN.
+      * a is the loan principal, b is the term in months; payment is
+      * computed the same way BANK computes LOAN-PAYMENT-AMMOUNT, so a
+      * borrower can check their monthly payment before taking a loan
+       RUN-AMORTIZATION.
+           DISPLAY "a is the principal, b is the term in months."
+           DISPLAY "Enter the annual interest rate (percent)..."
+           ACCEPT WS-RATE
+           COMPUTE WS-PAYMENT ROUNDED =
+               WS-A * (1 + WS-RATE / 100) / WS-B
+           DISPLAY "The monthly payment is: "WS-PAYMENT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE SPACES TO CALC-HISTORY-LINE
+           STRING "date=" WS-CURRENT-DATE " a=" WS-A
+               " op=i b=" WS-B " rate=" WS-RATE " payment=" WS-PAYMENT
+               DELIMITED BY SIZE INTO CALC-HISTORY-LINE
+           OPEN EXTEND CALC-HISTORY
+               WRITE CALC-HISTORY-LINE
+           CLOSE CALC-HISTORY.
+      * Every completed calculation, not just amortization, is appended
+      * to the same daily history file it can later be reviewed from
+       LOG-CALCULATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE SPACES TO CALC-HISTORY-LINE
+           STRING "date=" WS-CURRENT-DATE " a=" WS-A
+               " op=" WS-OP " b=" WS-B " ans=" WS-ANS
+               DELIMITED BY SIZE INTO CALC-HISTORY-LINE
+           OPEN EXTEND CALC-HISTORY
+               WRITE CALC-HISTORY-LINE
+           CLOSE CALC-HISTORY.
        END PROGRAM CALCULATOR.
