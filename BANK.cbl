@@ -27,6 +27,70 @@
                        RECORD KEY IS TRANSACTION-NUMBER
                        ALTERNATE RECORD KEY IS TRANSACTION-ID
                            WITH DUPLICATES.
+      * Printed statement output for the "audit" statement option
+                   SELECT STATEMENT-FILE ASSIGN TO "/Users/jonathan/Docu
+      -            "ments/OpenCobolIDE/IO Files/statement.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      * CSV extract of TRANSACTION-DETAILS for GL reconciliation
+                   SELECT CSV-EXPORT-FILE ASSIGN TO "/Users/jonathan/Doc
+      -            "uments/OpenCobolIDE/IO Files/transactions.csv"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      * Checkpoint of the last TRANSACTION-NUMBER read by the "audit"
+      * scan, so a killed scan can resume instead of rereading from
+      * the top
+                   SELECT CHECKPOINT-FILE ASSIGN TO "/Users/jonathan/Doc
+      -            "uments/OpenCobolIDE/IO Files/audit.checkpoint"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      * Recurring/standing transfer instructions
+                   SELECT STANDING-INSTRUCTIONS ASSIGN TO "/Users/jonath
+      -            "an/Documents/OpenCobolIDE/IO Files/standing.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS SI-INSTRUCTION-ID
+                       ALTERNATE RECORD KEY IS SI-ACCOUNT-ID
+                           WITH DUPLICATES.
+      * Loans/credit owed against an existing account
+                   SELECT LOAN-DETAILS ASSIGN TO "/Users/jonathan/Docume
+      -            "nts/OpenCobolIDE/IO Files/loans.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS LOAN-ACCOUNT-ID.
+      * Payroll direct-deposit batch import (account ID + amount per line)
+                   SELECT PAYROLL-FILE ASSIGN TO "/Users/jonathan/Docume
+      -            "nts/OpenCobolIDE/IO Files/payroll.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      * Bulk account-opening batch import (username, password, account
+      * type, currency per line)
+                   SELECT BULK-ACCOUNT-FILE ASSIGN TO "/Users/jonathan/D
+      -            "ocuments/OpenCobolIDE/IO Files/bulkaccounts.txt"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      * Configurable interest rate per account type, keyed by type
+      * instead of the one hardcoded WS-ACCOUNT-INTEREST constant
+                   SELECT OPTIONAL INTEREST-RATE-TABLE ASSIGN TO "/User
+      -            "s/jonathan/Documents/OpenCobolIDE/IO Files/interest
+      -            "rates.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS RATE-ACCOUNT-TYPE.
+      * Transactions over the large-transaction threshold, held until a
+      * second teller approves them
+                   SELECT PENDING-TRANSACTIONS ASSIGN TO "/Users/jonath
+      -            "an/Documents/OpenCobolIDE/IO Files/pending.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS PENDING-ID.
+      * Security log of every sign-in attempt, successful or not
+                   SELECT SECURITY-LOG ASSIGN TO "/Users/jonathan/Docum
+      -            "ents/OpenCobolIDE/IO Files/security.log"
+                       ORGANIZATION IS LINE SEQUENTIAL.
+      * Shared reference-code table (grown out of INDEX-TEST's record
+      * layout) mapping a transaction memo code to its posting sign
+                   SELECT OPTIONAL REFERENCE-CODES ASSIGN TO "/Users/jon
+      -            "athan/Documents/OpenCobolIDE/IO Files/refcodes.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS REF-CODE.
        DATA DIVISION.
            FILE SECTION.
       * Account creation variables
@@ -36,10 +100,25 @@
                    05 CREATE-USERNAME PIC X(100).
                    05 CREATE-PASS-VALID PIC A(1).
                    05 CREATE-ACCOUNT-ID PIC 9(8).
+                   05 CREATE-ACCOUNT-TYPE PIC A(1).
+                   05 CREATE-HAS-JOINT PIC A(1).
+                   05 CREATE-USERNAME-2 PIC X(100).
+                   05 CREATE-PASSWORD-2 PIC X(100).
+                   05 CREATE-MEMBER-ID PIC 9(8).
            FD BALANCE-DETAILS.
                01 BALANCES.
                    05 BALANCE-ID PIC 9(8).
                    05 BALANCE-AMMOUNT PIC S9(10)V9(2).
+                   05 BALANCE-ACCOUNT-TYPE PIC A(1).
+                   05 BALANCE-STATUS PIC A(1).
+                   05 BALANCE-CURRENCY PIC X(3).
+                   05 BALANCE-FAILED-ATTEMPTS PIC 9(2).
+                   05 BALANCE-LOCKOUT-DATE PIC 9(6).
+      * Failed-login lockout, tracked separately from BALANCE-STATUS
+      * (the teller freeze/unfreeze flag) so a lockout that expires
+      * does not auto-unfreeze an account a teller froze, and a teller
+      * freeze does not erase a lockout still in effect
+                   05 BALANCE-LOCKED PIC A(1).
            FD TRANSACTION-DETAILS.
                01 TRANSACTIONS.
                    05 TRANSACTION-NUMBER PIC 9(10).
@@ -47,10 +126,78 @@
                    05 TRANSACTION-ID PIC 9(8).
                    05 TRANSACTION-AMMOUNT PIC 9(10)V9(2).
                    05 TRANSACTION-SIGN PIC X(1).
+                   05 TRANSACTION-MEMO PIC X(20).
+                   05 TRANSACTION-CURRENCY PIC X(3).
+           FD STATEMENT-FILE.
+               01 STATEMENT-LINE PIC X(100).
+           FD CSV-EXPORT-FILE.
+               01 CSV-LINE PIC X(100).
+           FD STANDING-INSTRUCTIONS.
+               01 STANDING-INSTRUCTION.
+                   05 SI-INSTRUCTION-ID PIC 9(8).
+                   05 SI-ACCOUNT-ID PIC 9(8).
+                   05 SI-AMMOUNT PIC 9(10)V9(2).
+                   05 SI-FREQUENCY PIC A(1).
+                   05 SI-NEXT-RUN-DATE PIC 9(6).
+                   05 SI-SIGN PIC X(1).
+           FD CHECKPOINT-FILE.
+               01 CHECKPOINT-RECORD.
+                   05 CHECKPOINT-ACCOUNT-ID PIC 9(8).
+                   05 CHECKPOINT-TX-NUMBER PIC 9(10).
+           FD LOAN-DETAILS.
+               01 LOANS.
+                   05 LOAN-ACCOUNT-ID PIC 9(8).
+                   05 LOAN-PRINCIPAL PIC 9(10)V9(2).
+                   05 LOAN-RATE PIC 9(3)V9(4).
+                   05 LOAN-TERM PIC 9(3).
+                   05 LOAN-NEXT-PAYMENT-DATE PIC 9(6).
+                   05 LOAN-PAYMENT-AMMOUNT PIC 9(10)V9(2).
+           FD PAYROLL-FILE.
+               01 PAYROLL-RECORD.
+                   05 PAYROLL-ACCOUNT-ID PIC 9(8).
+                   05 PAYROLL-AMMOUNT PIC 9(10)V9(2).
+           FD BULK-ACCOUNT-FILE.
+               01 BULK-ACCOUNT-RECORD.
+                   05 BULK-USERNAME PIC X(100).
+                   05 BULK-PASSWORD PIC X(100).
+                   05 BULK-ACCOUNT-TYPE PIC A(1).
+                   05 BULK-CURRENCY PIC X(3).
+           FD INTEREST-RATE-TABLE.
+               01 INTEREST-RATE-RECORD.
+                   05 RATE-ACCOUNT-TYPE PIC A(1).
+                   05 RATE-PERCENT PIC 9(3)V9(4).
+           FD PENDING-TRANSACTIONS.
+               01 PENDING-TRANSACTION.
+                   05 PENDING-ID PIC 9(10).
+                   05 PENDING-ACCOUNT-ID PIC 9(8).
+                   05 PENDING-TYPE PIC A(1).
+                   05 PENDING-AMMOUNT PIC 9(10)V9(2).
+                   05 PENDING-MEMO PIC X(20).
+                   05 PENDING-CURRENCY PIC X(3).
+           FD SECURITY-LOG.
+               01 SECURITY-LOG-LINE PIC X(100).
+           FD REFERENCE-CODES.
+               01 REFERENCE-CODE-RECORD.
+                   05 REF-CODE PIC X(20).
+                   05 REF-SIGN PIC X(1).
+                   05 REF-DESCRIPTION PIC X(30).
        WORKING-STORAGE SECTION.
+           01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
            01 WS-BANK-COMMAND PIC A(10).
+      * Batch interest posting variables
+           01 WS-INTEREST-AMMOUNT PIC S9(10)V9(2).
+           01 WS-INTEREST-EOF PIC 9(1).
            01 WS-PASSWORD-CHECK PIC X(100).
            01 WS-LOGGED-IN-CHECK PIC A(1).
+      * Sign-in lockout variables
+           01 WS-LOGIN-LOCKED PIC A(1).
+           01 WS-LOGIN-TODAY PIC 9(6).
+           01 WS-LOGIN-LOCKOUT-THRESHOLD PIC 9(2) VALUE 3.
+      * Password hashing variables (no plain-text passwords on disk)
+           01 WS-HASH-INPUT PIC X(100).
+           01 WS-HASH-OUTPUT PIC X(100).
+           01 WS-HASH-ACCUM PIC 9(18).
+           01 WS-HASH-IDX PIC 9(3).
       * File read/sign in variables
            01 READ-CONTENT.
                05 READ-PASSWORD PIC X(100).
@@ -68,10 +215,98 @@
            01 WS-WITHDRAW-AMMOUNT PIC 9(10)V9(2).
            01 WS-ACCOUNT-VALUE PIC S9(10)V9(2).
            01 WS-ACCOUNT-INTEREST PIC 9(1) VALUE 1.
+           01 WS-ACCOUNT-TYPE PIC A(1).
+           01 WS-ACCOUNT-STATUS PIC A(1).
+           01 WS-SAVINGS-WITHDRAW-LIMIT PIC 9(1) VALUE 6.
+           01 WS-SAVINGS-WITHDRAW-COUNT PIC 9(1) VALUE 0.
+           01 WS-NSF-FEE-AMMOUNT PIC 9(10)V9(2) VALUE 35.00.
+           01 WS-WITHDRAW-DECLINED PIC A(1).
+      * Set alongside WS-WITHDRAW-DECLINED only when the decline is
+      * the savings withdrawal-count cap, so the NSF-fee charge below
+      * (which is only earned for real insufficient-funds/daily-limit
+      * declines) does not also fire for hitting that cap
+           01 WS-SAVINGS-LIMIT-DECLINED PIC A(1).
+           01 WS-MIN-BALANCE PIC 9(10)V9(2) VALUE 100.00.
+           01 WS-LOW-BALANCE-FEE-AMMOUNT PIC 9(10)V9(2) VALUE 10.00.
+           01 WS-LOW-BALANCE-FEE-CHARGED PIC A(1).
+      * Standing instruction variables
+           01 WS-SI-EOF PIC 9(1).
+           01 WS-SI-TODAY PIC 9(6).
+           01 WS-SI-NEXT-RUN-DATE PIC 9(6).
+      * Loan origination and scheduled-payment batch variables
+           01 WS-LOAN-EOF PIC 9(1).
+           01 WS-LOAN-TODAY PIC 9(6).
+           01 WS-LOAN-DECLINED PIC A(1).
+      * Payroll direct-deposit batch import variables
+           01 WS-PAYROLL-EOF PIC A(1).
+           01 WS-BULK-EOF PIC A(1).
+           01 WS-BULK-COUNT PIC 9(6).
+      * Configurable interest-rate-table maintenance variables
+           01 WS-RATE-COMMAND PIC X(5).
+           01 WS-RATE-PERCENT PIC 9(3)V9(4).
+      * Large-transaction hold-for-approval variables
+           01 WS-LARGE-TX-THRESHOLD PIC 9(10)V9(2) VALUE 5000.00.
+           01 WS-PENDING-AMMOUNT PIC 9(10)V9(2).
+           01 WS-PENDING-TYPE PIC A(1).
+           01 WS-APPROVE-ID PIC 9(10).
+           01 WS-APPROVE-USER PIC X(100).
+           01 WS-APPROVE-PASS PIC X(100).
+           01 WS-APPROVE-FOUND PIC A(1).
+      * Daily withdrawal velocity-limit variables
+           01 WS-DAILY-WITHDRAW-LIMIT PIC 9(10)V9(2) VALUE 1000.00.
+           01 WS-DAILY-WITHDRAW-TOTAL PIC 9(10)V9(2).
+           01 WS-DAILY-WITHDRAW-TODAY PIC 9(6).
+           01 WS-DAILY-WITHDRAW-EOF PIC 9(1).
+      * Reference-code table maintenance/lookup variables
+           01 WS-REF-COMMAND PIC X(6).
+           01 WS-REF-EOF PIC A(1).
+      * Arguments passed to MY-SORT for the nightly CSV pre-sort
+           01 WS-SORT-FILE-PATH PIC X(1000).
+           01 WS-SORT-KEY-COL-1-ARG PIC 9(2).
+           01 WS-SORT-KEY-COL-2-ARG PIC 9(2).
+           01 WS-SORT-ORDER-ARG PIC X(1).
+      * Transfer variables
+           01 WS-TRANSFER-DEST-ID PIC 9(8).
+           01 WS-TRANSFER-AMMOUNT PIC 9(10)V9(2).
+           01 WS-TRANSFER-DECLINED PIC A(1).
+           01 WS-TRANSFER-DEST-AMMOUNT PIC 9(10)V9(2).
+           01 WS-TRANSFER-DEST-CURRENCY PIC X(3).
+      * End-of-day reconciliation variables
+           01 WS-RECONCILE-EOF PIC 9(1).
+           01 WS-RECONCILE-TX-EOF PIC 9(1).
+           01 WS-RECONCILE-SUM PIC S9(10)V9(2).
+      * Dormant-account report variables
+           01 WS-DORMANT-EOF PIC 9(1).
+           01 WS-DORMANT-TX-EOF PIC 9(1).
+           01 WS-DORMANT-LAST-DATE PIC 9(6).
+           01 WS-DORMANT-FOUND-ANY PIC A(1).
+           01 WS-DORMANT-THRESHOLD-MONTHS PIC 9(3) VALUE 6.
+           01 WS-DORMANT-TODAY PIC 9(6).
+           01 WS-DORMANT-TODAY-YY PIC 9(2).
+           01 WS-DORMANT-TODAY-REM PIC 9(4).
+           01 WS-DORMANT-TODAY-MM PIC 9(2).
+           01 WS-DORMANT-TODAY-DD PIC 9(2).
+           01 WS-DORMANT-LAST-YY PIC 9(2).
+           01 WS-DORMANT-LAST-REM PIC 9(4).
+           01 WS-DORMANT-LAST-MM PIC 9(2).
+           01 WS-DORMANT-LAST-DD PIC 9(2).
+           01 WS-DORMANT-MONTHS-SINCE PIC S9(4).
+      * Audit scan checkpoint/restart variables
+           01 WS-CHECKPOINT-TX-NUMBER PIC 9(10).
+           01 WS-CHECKPOINT-SKIP PIC A(1).
+           01 WS-CHECKPOINT-PROCESS PIC A(1).
+           01 WS-CHECKPOINT-COUNT PIC 9(4) VALUE 0.
            01 WS-DELETE-CONFIRM PIC A(1).
       * Transaction display information
            01 WS-EOF PIC 9(1).
            01 WS-AUDIT-MONTH PIC 9(2).
+           01 WS-STATEMENT-CONFIRM PIC A(1).
+           01 WS-STATEMENT-MONTH-END PIC 9(2).
+           01 WS-STMT-RUN-BAL PIC S9(10)V9(2).
+      * CSV export variables
+           01 WS-EXPORT-START-DATE PIC 9(6).
+           01 WS-EXPORT-END-DATE PIC 9(6).
+           01 WS-EXPORT-EOF PIC 9(1).
            01 WS-TRANSACTION-DATE PIC 9(8).
            01 WS-TRANSACTION-TIME PIC 9(8).
            01 WS-TRANSACTION-DATE-DATA PIC 9(16).
@@ -83,6 +318,40 @@
                05 WS-TRANSACTION-ID PIC 9(8).
                05 WS-TRANSACTION-AMMOUNT PIC 9(10)V9(2).
                05 WS-TRANSACTION-SIGN PIC X(1).
+               05 WS-TRANSACTION-MEMO PIC X(20).
+               05 WS-TRANSACTION-CURRENCY PIC X(3).
+
+           01 WS-REVERSE-TX-NUMBER PIC 9(10).
+           01 WS-REVERSE-FOUND PIC A(1).
+      * Multi-currency variables
+           01 WS-ACCOUNT-CURRENCY PIC X(3).
+           01 WS-CREATE-CURRENCY PIC X(3).
+           01 WS-CONVERT-FROM-CURRENCY PIC X(3).
+           01 WS-CONVERT-TO-CURRENCY PIC X(3).
+           01 WS-CONVERT-AMMOUNT PIC 9(10)V9(2).
+           01 WS-CONVERT-FROM-RATE PIC 9(3)V9(4).
+           01 WS-CONVERT-TO-RATE PIC 9(3)V9(4).
+           01 WS-CONVERT-IDX PIC 9(2).
+      * Fixed exchange-rate table: units of each currency per 1 USD
+           01 WS-CURRENCY-RATE-TABLE-VALUES.
+               05 FILLER PIC X(10) VALUE "USD0010000".
+               05 FILLER PIC X(10) VALUE "EUR0009200".
+               05 FILLER PIC X(10) VALUE "GBP0007900".
+           01 WS-CURRENCY-RATE-TABLE REDEFINES
+               WS-CURRENCY-RATE-TABLE-VALUES.
+               05 WS-CURRENCY-RATE OCCURS 3 TIMES.
+                   10 WS-CURRENCY-CODE PIC X(3).
+                   10 WS-CURRENCY-RATE-TO-USD PIC 9(3)V9(4).
+      * Consolidated end-of-day control-total report variables
+           01 WS-CONTROL-ACCOUNT-COUNT PIC 9(6) VALUE 0.
+           01 WS-CONTROL-BALANCE-TOTAL PIC S9(12)V9(2) VALUE 0.
+           01 WS-CONTROL-TX-COUNT PIC 9(8) VALUE 0.
+           01 WS-CONTROL-DEPOSIT-COUNT PIC 9(8) VALUE 0.
+           01 WS-CONTROL-DEPOSIT-TOTAL PIC 9(12)V9(2) VALUE 0.
+           01 WS-CONTROL-WITHDRAW-COUNT PIC 9(8) VALUE 0.
+           01 WS-CONTROL-WITHDRAW-TOTAL PIC 9(12)V9(2) VALUE 0.
+           01 WS-CONTROL-TODAY-DATE PIC 9(6).
+           01 WS-CONTROL-EOF PIC 9(1).
       * Auto generate seed
            01 WS-CURRENT-DATE-DATA.
                05 WS-CURRENT-DATE.
@@ -94,15 +363,40 @@
                    10  WS-CURRENT-MINUTE PIC 9(2).
                    10  WS-CURRENT-SECOND PIC 9(2).
                    10  WS-CURRENT-MILLISECONDS PIC 9(2).
-       PROCEDURE DIVISION.
+      * UTC offset ("+HHMM"/"-HHMM"), the last 5 characters of
+      * FUNCTION CURRENT-DATE's 21-character result
+               05  WS-CURRENT-UTC-OFFSET.
+                   10  WS-CURRENT-UTC-SIGN PIC X(1).
+                   10  WS-CURRENT-UTC-HOURS PIC 9(2).
+                   10  WS-CURRENT-UTC-MINUTES PIC 9(2).
+       LINKAGE SECTION.
+      * Optional KYC member ID handed in by BIO when it calls BANK to
+      * open an account for the person it just took intake for; zero
+      * when BANK is run on its own with no caller
+           01 LS-KYC-MEMBER-ID PIC 9(8).
+      * Optional batch command handed in by BATCH-DRIVER so it can
+      * chain BANK's batch jobs without an interactive ACCEPT; blank
+      * falls back to the normal welcome-screen prompt
+           01 LS-BATCH-COMMAND PIC X(2).
+       PROCEDURE DIVISION USING LS-KYC-MEMBER-ID LS-BATCH-COMMAND.
        MAIN-PROCEDURE.
       * Welcome screen accept si/su
-           DISPLAY "Welcome to 'secure' banking"
-           DISPLAY "Sign in or sign up? si/su"
-           ACCEPT WS-BANK-COMMAND
+           IF LS-BATCH-COMMAND IS EQUAL TO SPACES
+               DISPLAY "Welcome to 'secure' banking"
+               DISPLAY "Sign in, sign up, interest batch, CSV export, st
+      -            "anding instruction batch, reconciliation, dormant-a
+      -            "ccount report, loan payment batch, payroll import b
+      -            "atch, reference-code maintenance, control-total rep
+      -            "ort, bulk account opening, or interest-rate mainten
+      -            "ance? si/su/ib/ex/ss/rc/dr/lp/pi/rf/ct/bo/ir"
+               ACCEPT WS-BANK-COMMAND
+           ELSE
+               MOVE LS-BATCH-COMMAND TO WS-BANK-COMMAND
+           END-IF
       * Create new account - sign up and write file if password is valid
            IF WS-BANK-COMMAND = "su"
                DISPLAY "Enter information when prompted."
+               MOVE LS-KYC-MEMBER-ID TO CREATE-MEMBER-ID
                PERFORM GET-ACCOUNT-CREATION
                IF CREATE-PASS-VALID = "y"
                    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
@@ -110,6 +404,13 @@
       * Set default balance info
                    MOVE CREATE-ACCOUNT-ID TO BALANCE-ID
                    MOVE 0 TO BALANCE-AMMOUNT
+                   MOVE CREATE-ACCOUNT-TYPE TO BALANCE-ACCOUNT-TYPE
+                   MOVE CREATE-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                   MOVE "A" TO BALANCE-STATUS
+                   MOVE "A" TO BALANCE-LOCKED
+                   MOVE "A" TO WS-ACCOUNT-STATUS
+                   MOVE WS-CREATE-CURRENCY TO BALANCE-CURRENCY
+                   MOVE WS-CREATE-CURRENCY TO WS-ACCOUNT-CURRENCY
                    OPEN I-O BALANCE-DETAILS
                        WRITE BALANCES
                        INVALID KEY REWRITE BALANCES
@@ -126,6 +427,47 @@
                    DISPLAY "Information saved! Your account ID is: "
                        CREATE-ACCOUNT-ID
                END-IF
+           ELSE IF WS-BANK-COMMAND = "ib"
+               DISPLAY "Running monthly interest posting batch job..."
+               PERFORM POST-MONTHLY-INTEREST
+               DISPLAY "Interest posting complete..."
+           ELSE IF WS-BANK-COMMAND = "ex"
+               DISPLAY "Running transaction CSV export batch job..."
+               PERFORM EXPORT-TRANSACTIONS-CSV
+           ELSE IF WS-BANK-COMMAND = "ss"
+               DISPLAY "Running standing instruction batch job..."
+               PERFORM RUN-STANDING-INSTRUCTIONS
+               DISPLAY "Standing instruction batch job complete..."
+           ELSE IF WS-BANK-COMMAND = "rc"
+               DISPLAY "Running end-of-day reconciliation batch job..."
+               PERFORM RECONCILE-BALANCES
+               DISPLAY "Reconciliation batch job complete..."
+           ELSE IF WS-BANK-COMMAND = "dr"
+               DISPLAY "Running dormant-account report batch job..."
+               PERFORM DORMANT-ACCOUNT-REPORT
+               DISPLAY "Dormant-account report complete..."
+               DISPLAY "Export complete..."
+           ELSE IF WS-BANK-COMMAND = "lp"
+               DISPLAY "Running loan payment batch job..."
+               PERFORM RUN-LOAN-PAYMENTS
+               DISPLAY "Loan payment batch job complete..."
+           ELSE IF WS-BANK-COMMAND = "pi"
+               DISPLAY "Running payroll direct-deposit import batch job.
+      -            ".."
+               PERFORM RUN-PAYROLL-IMPORT
+               DISPLAY "Payroll import batch job complete..."
+           ELSE IF WS-BANK-COMMAND = "rf"
+               PERFORM MAINTAIN-REFERENCE-CODES
+           ELSE IF WS-BANK-COMMAND = "ct"
+               DISPLAY "Running end-of-day control-total report..."
+               PERFORM CONTROL-TOTAL-REPORT
+               DISPLAY "Control-total report complete..."
+           ELSE IF WS-BANK-COMMAND = "bo"
+               DISPLAY "Running bulk account-opening batch job..."
+               PERFORM RUN-BULK-ACCOUNT-OPEN
+               DISPLAY "Bulk account-opening batch job complete..."
+           ELSE IF WS-BANK-COMMAND = "ir"
+               PERFORM MAINTAIN-INTEREST-RATES
            ELSE IF WS-BANK-COMMAND = "si"
                DISPLAY "Enter information when prompted"
                PERFORM GET-ACCOUNT-LOGIN
@@ -139,20 +481,54 @@
       -                    "ort!"
                        NOT INVALID KEY MOVE BALANCE-AMMOUNT
                            TO WS-ACCOUNT-VALUE
+                           MOVE BALANCE-ACCOUNT-TYPE TO WS-ACCOUNT-TYPE
+                           MOVE BALANCE-STATUS TO WS-ACCOUNT-STATUS
+                           MOVE BALANCE-CURRENCY TO WS-ACCOUNT-CURRENCY
                    CLOSE BALANCE-DETAILS
-      * Command reference
-                   DISPLAY "Enter 'help' for command help..."
-                   ACCEPT WS-BANK-COMMAND
-                   IF WS-BANK-COMMAND = "help"
+                   MOVE 0 TO WS-SAVINGS-WITHDRAW-COUNT
+      * Persistent command menu, redisplayed after every command
+                       MOVE "menu" TO WS-BANK-COMMAND
                        PERFORM UNTIL WS-BANK-COMMAND = "so"
-                           DISPLAY "Command help: deposit, withdraw, bal
-      -                    "ance, interest, audit, sign off (so), delete
-      -                    ""
+                           PERFORM DISPLAY-MENU
                            ACCEPT WS-BANK-COMMAND
       * Deposit command
-                           IF WS-BANK-COMMAND = "deposit"
+                           IF WS-BANK-COMMAND = "deposit" AND
+                               WS-ACCOUNT-STATUS IS EQUAL TO "H"
+                               DISPLAY "Account is frozen... deposit decl
+      -                            "ined"
+                           ELSE IF WS-BANK-COMMAND = "deposit"
                                DISPLAY "Enter an amount to deposit..."
                                ACCEPT WS-DEPOSIT-AMMOUNT
+                               DISPLAY "Enter a memo/category code..."
+                               ACCEPT TRANSACTION-MEMO
+                               DISPLAY "Enter currency code (blank = a
+      -                            "ccount currency)..."
+                               MOVE SPACES TO WS-CONVERT-FROM-CURRENCY
+                               ACCEPT WS-CONVERT-FROM-CURRENCY
+                               IF WS-CONVERT-FROM-CURRENCY IS EQUAL TO
+                                   SPACES
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       WS-CONVERT-FROM-CURRENCY
+                               END-IF
+                               IF WS-CONVERT-FROM-CURRENCY IS NOT EQUAL
+                                   TO WS-ACCOUNT-CURRENCY
+                                   MOVE WS-DEPOSIT-AMMOUNT TO
+                                       WS-CONVERT-AMMOUNT
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       WS-CONVERT-TO-CURRENCY
+                                   PERFORM CONVERT-CURRENCY
+                                   MOVE WS-CONVERT-AMMOUNT TO
+                                       WS-DEPOSIT-AMMOUNT
+                               END-IF
+      * Large deposits are held for a second teller's approval instead
+      * of applying immediately
+                               IF WS-DEPOSIT-AMMOUNT >
+                                   WS-LARGE-TX-THRESHOLD
+                                   MOVE "D" TO WS-PENDING-TYPE
+                                   MOVE WS-DEPOSIT-AMMOUNT TO
+                                       WS-PENDING-AMMOUNT
+                                   PERFORM QUEUE-PENDING-TRANSACTION
+                               ELSE
                                ADD WS-DEPOSIT-AMMOUNT
                                    TO WS-ACCOUNT-VALUE
       * Handling transaction for deposit
@@ -166,6 +542,8 @@
                                    TO TRANSACTION-AMMOUNT
                                MOVE "+"
                                    TO TRANSACTION-SIGN
+                               MOVE WS-ACCOUNT-CURRENCY TO
+                                   TRANSACTION-CURRENCY
       * Generate a unique transaction number
                                MOVE WS-CURRENT-DATE
                                    TO WS-TRANSACTION-DATE
@@ -192,22 +570,71 @@
                                CLOSE TRANSACTION-DETAILS
                                DISPLAY WS-DEPOSIT-AMMOUNT" has been adde
       -                        "d to your account"
+                               END-IF
       * Withdraw command
+                           ELSE IF WS-BANK-COMMAND = "withdraw" AND
+                               WS-ACCOUNT-STATUS IS EQUAL TO "H"
+                               DISPLAY "Account is frozen... withdrawal d
+      -                            "eclined"
                            ELSE IF WS-BANK-COMMAND = "withdraw"
                                DISPLAY "Enter an amount to withdraw..."
                                ACCEPT WS-WITHDRAW-AMMOUNT
-      * Handling transaction for withdraw
+                               DISPLAY "Enter a memo/category code..."
+                               ACCEPT TRANSACTION-MEMO
+                               DISPLAY "Enter currency code (blank = a
+      -                            "ccount currency)..."
+                               MOVE SPACES TO WS-CONVERT-FROM-CURRENCY
+                               ACCEPT WS-CONVERT-FROM-CURRENCY
+                               IF WS-CONVERT-FROM-CURRENCY IS EQUAL TO
+                                   SPACES
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       WS-CONVERT-FROM-CURRENCY
+                               END-IF
+                               IF WS-CONVERT-FROM-CURRENCY IS NOT EQUAL
+                                   TO WS-ACCOUNT-CURRENCY
+                                   MOVE WS-WITHDRAW-AMMOUNT TO
+                                       WS-CONVERT-AMMOUNT
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       WS-CONVERT-TO-CURRENCY
+                                   PERFORM CONVERT-CURRENCY
+                                   MOVE WS-CONVERT-AMMOUNT TO
+                                       WS-WITHDRAW-AMMOUNT
+                               END-IF
+                               MOVE "n" TO WS-WITHDRAW-DECLINED
+                               MOVE "n" TO WS-SAVINGS-LIMIT-DECLINED
+                               PERFORM COMPUTE-DAILY-WITHDRAW-TOTAL
+                               IF WS-ACCOUNT-TYPE IS EQUAL TO "s" AND
+                                   WS-SAVINGS-WITHDRAW-COUNT >=
+                                   WS-SAVINGS-WITHDRAW-LIMIT
+                                   DISPLAY "Savings withdrawal limit rea
+      -                            "ched for this sign-in session..."
+                                   MOVE "y" TO WS-WITHDRAW-DECLINED
+                                   MOVE "y" TO WS-SAVINGS-LIMIT-DECLINED
+                               ELSE IF WS-WITHDRAW-AMMOUNT >
+                                   WS-ACCOUNT-VALUE
+                                   DISPLAY "You do not have sufficient f
+      -                            "unds... an NSF fee has been charged"
+                                   MOVE "y" TO WS-WITHDRAW-DECLINED
+                               ELSE IF WS-DAILY-WITHDRAW-TOTAL +
+                                   WS-WITHDRAW-AMMOUNT >
+                                   WS-DAILY-WITHDRAW-LIMIT
+                                   DISPLAY "Daily withdrawal limit reach
+      -                            "ed... an NSF fee has been charged"
+                                   MOVE "y" TO WS-WITHDRAW-DECLINED
+                               END-IF
+      * Large withdrawals are held for a second teller's approval
+      * instead of applying immediately
+                               IF WS-WITHDRAW-DECLINED IS NOT EQUAL TO
+                                   "y" AND WS-WITHDRAW-AMMOUNT >
+                                   WS-LARGE-TX-THRESHOLD
+                                   MOVE "W" TO WS-PENDING-TYPE
+                                   MOVE WS-WITHDRAW-AMMOUNT TO
+                                       WS-PENDING-AMMOUNT
+                                   PERFORM QUEUE-PENDING-TRANSACTION
+                               ELSE
+      * Generate a unique transaction number
                                MOVE FUNCTION CURRENT-DATE
                                    TO WS-CURRENT-DATE-DATA
-                               MOVE WS-CURRENT-DATE
-                                   TO TRANSACTION-DATE
-                               MOVE CREATE-ACCOUNT-ID
-                                   TO TRANSACTION-ID
-                               MOVE WS-WITHDRAW-AMMOUNT
-                                   TO TRANSACTION-AMMOUNT
-                               MOVE "-"
-                                   TO TRANSACTION-SIGN
-      * Generate a unique transaction number
                                MOVE WS-CURRENT-DATE
                                    TO WS-TRANSACTION-DATE
                                MOVE WS-CURRENT-TIME
@@ -218,6 +645,37 @@
                                ADD WS-TRANSACTION-DATE-DATA
                                    TO TRANSACTION-ID
                                    GIVING TRANSACTION-NUMBER
+                               MOVE WS-CURRENT-DATE TO TRANSACTION-DATE
+                               MOVE CREATE-ACCOUNT-ID TO TRANSACTION-ID
+                               MOVE "-" TO TRANSACTION-SIGN
+                               MOVE WS-ACCOUNT-CURRENCY TO
+                                   TRANSACTION-CURRENCY
+      * The savings withdrawal-count cap is a pure decline: no fee was
+      * earned and no money moved, so nothing is logged for it, unlike
+      * the genuine NSF/daily-limit declines below
+                               IF WS-SAVINGS-LIMIT-DECLINED IS EQUAL TO
+                                   "y"
+                                   CONTINUE
+                               ELSE
+                               IF WS-WITHDRAW-DECLINED IS EQUAL TO "y"
+      * Decline: charge an NSF fee transaction instead of the withdrawal
+                                   MOVE WS-NSF-FEE-AMMOUNT
+                                       TO TRANSACTION-AMMOUNT
+                                   MOVE "NSF FEE" TO TRANSACTION-MEMO
+                                   SUBTRACT WS-NSF-FEE-AMMOUNT
+                                       FROM WS-ACCOUNT-VALUE
+                               ELSE
+                                   MOVE WS-WITHDRAW-AMMOUNT
+                                       TO TRANSACTION-AMMOUNT
+                                   SUBTRACT WS-WITHDRAW-AMMOUNT
+                                       FROM WS-ACCOUNT-VALUE
+                                   IF WS-ACCOUNT-TYPE IS EQUAL TO "s"
+                                       ADD 1 TO
+                                           WS-SAVINGS-WITHDRAW-COUNT
+                                   END-IF
+                                   DISPLAY WS-WITHDRAW-AMMOUNT" has been
+      -                            " removed from your account"
+                               END-IF
       * Write the transaction
                                OPEN I-O TRANSACTION-DETAILS
                                    WRITE TRANSACTIONS
@@ -231,36 +689,326 @@
                                    END-REWRITE
                                    END-WRITE
                                CLOSE TRANSACTION-DETAILS
-                               IF WS-WITHDRAW-AMMOUNT <=
-                                   WS-ACCOUNT-VALUE
-                                   SUBTRACT WS-WITHDRAW-AMMOUNT
+                               END-IF
+      * Minimum balance fee: account dropped below the minimum balance
+                               MOVE "n" TO WS-LOW-BALANCE-FEE-CHARGED
+                               IF WS-WITHDRAW-DECLINED IS NOT EQUAL
+                                   TO "y" AND
+                                   WS-ACCOUNT-VALUE < WS-MIN-BALANCE
+                                   MOVE "y" TO
+                                       WS-LOW-BALANCE-FEE-CHARGED
+                                   SUBTRACT WS-LOW-BALANCE-FEE-AMMOUNT
                                        FROM WS-ACCOUNT-VALUE
-                                   DISPLAY WS-WITHDRAW-AMMOUNT" has been
-      -                            " removed from your account"
-                               ELSE
-                                   DISPLAY "You do not have sufficient f
-      -                            "unds..."
+                                   DISPLAY "Balance is below the minimum.
+      -                                ".. a low-balance fee has been cha
+      -                                "rged"
+                               END-IF
+                               IF WS-LOW-BALANCE-FEE-CHARGED IS EQUAL TO
+                                   "y"
+                                   MOVE FUNCTION CURRENT-DATE
+                                       TO WS-CURRENT-DATE-DATA
+                                   MOVE WS-CURRENT-DATE
+                                       TO WS-TRANSACTION-DATE
+                                   MOVE WS-CURRENT-TIME
+                                       TO WS-TRANSACTION-TIME
+                                   ADD WS-TRANSACTION-DATE
+                                       TO WS-TRANSACTION-TIME
+                                       GIVING WS-TRANSACTION-DATE-DATA
+                                   ADD WS-TRANSACTION-DATE-DATA
+                                       TO TRANSACTION-ID
+                                       GIVING TRANSACTION-NUMBER
+                                   MOVE WS-CURRENT-DATE
+                                       TO TRANSACTION-DATE
+                                   MOVE CREATE-ACCOUNT-ID
+                                       TO TRANSACTION-ID
+                                   MOVE "-" TO TRANSACTION-SIGN
+                                   MOVE WS-LOW-BALANCE-FEE-AMMOUNT
+                                       TO TRANSACTION-AMMOUNT
+                                   MOVE "LOW BALANCE FEE"
+                                       TO TRANSACTION-MEMO
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       TRANSACTION-CURRENCY
+                                   OPEN I-O TRANSACTION-DETAILS
+                                       WRITE TRANSACTIONS
+                                       INVALID KEY
+                                           REWRITE TRANSACTIONS
+                                       END-WRITE
+                                   CLOSE TRANSACTION-DETAILS
+                               END-IF
                                END-IF
       * Interest print command
                            ELSE IF WS-BANK-COMMAND = "interest"
-                               DISPLAY "Your interest rate is: "
-                                   WS-ACCOUNT-INTEREST"%"
+                               IF WS-ACCOUNT-TYPE IS EQUAL TO "s"
+                                   PERFORM GET-INTEREST-RATE-FOR-SESSION
+                                   DISPLAY "Your interest rate is: "
+                                       WS-RATE-PERCENT"%"
+                               ELSE
+                                   DISPLAY "Checking accounts do not ear
+      -                            "n interest"
+                               END-IF
       * Balance command
                            ELSE IF WS-BANK-COMMAND = "balance"
                                DISPLAY "Your current balance is: "
                                    WS-ACCOUNT-VALUE
+      * Transfer command: debit this account, credit another
+                           ELSE IF WS-BANK-COMMAND = "transfer" AND
+                               WS-ACCOUNT-STATUS IS EQUAL TO "H"
+                               DISPLAY "Account is frozen... transfer de
+      -                            "clined"
+                           ELSE IF WS-BANK-COMMAND = "transfer"
+                               DISPLAY "Enter destination account ID..."
+                               ACCEPT WS-TRANSFER-DEST-ID
+                               DISPLAY "Enter amount to transfer..."
+                               ACCEPT WS-TRANSFER-AMMOUNT
+                               MOVE "n" TO WS-TRANSFER-DECLINED
+                               IF WS-TRANSFER-AMMOUNT > WS-ACCOUNT-VALUE
+                                   DISPLAY "You do not have sufficient f
+      -                                "unds to transfer that ammount"
+                                   MOVE "y" TO WS-TRANSFER-DECLINED
+                               END-IF
+                               IF WS-TRANSFER-DECLINED IS NOT EQUAL TO
+                                   "y"
+                                   MOVE WS-TRANSFER-DEST-ID
+                                       TO BALANCE-ID
+                                   OPEN I-O BALANCE-DETAILS
+                                       READ BALANCE-DETAILS
+                                       INVALID KEY
+                                           DISPLAY "Error: destination a
+      -                                        "ccount does not exist!"
+                                           MOVE "y" TO
+                                               WS-TRANSFER-DECLINED
+                                       NOT INVALID KEY
+                                           IF BALANCE-STATUS IS EQUAL TO
+                                               "H"
+                                             DISPLAY "Error: destinatio
+      -                                          "n account is frozen"
+                                             MOVE "y" TO
+                                               WS-TRANSFER-DECLINED
+                                           ELSE
+                                           MOVE WS-TRANSFER-AMMOUNT
+                                             TO WS-TRANSFER-DEST-AMMOUNT
+                                           MOVE BALANCE-CURRENCY TO
+                                            WS-TRANSFER-DEST-CURRENCY
+                                           IF BALANCE-CURRENCY IS NOT
+                                               EQUAL TO
+                                               WS-ACCOUNT-CURRENCY
+                                             MOVE WS-TRANSFER-AMMOUNT
+                                               TO WS-CONVERT-AMMOUNT
+                                             MOVE WS-ACCOUNT-CURRENCY TO
+                                               WS-CONVERT-FROM-CURRENCY
+                                             MOVE BALANCE-CURRENCY
+                                               TO WS-CONVERT-TO-CURRENCY
+                                             PERFORM CONVERT-CURRENCY
+                                             MOVE WS-CONVERT-AMMOUNT
+                                               TO
+                                               WS-TRANSFER-DEST-AMMOUNT
+                                           END-IF
+                                           ADD WS-TRANSFER-DEST-AMMOUNT
+                                               TO BALANCE-AMMOUNT
+                                           REWRITE BALANCES
+                                               INVALID KEY
+                                                   DISPLAY "Error: unabl
+      -                                                "e to credit des
+      -                                                "tination accoun
+      -                                                "t"
+                                           END-REWRITE
+                                           END-IF
+                                       END-READ
+                                   CLOSE BALANCE-DETAILS
+                               END-IF
+                               IF WS-TRANSFER-DECLINED IS NOT EQUAL TO
+                                   "y"
+                                   SUBTRACT WS-TRANSFER-AMMOUNT FROM
+                                       WS-ACCOUNT-VALUE
+      * Debit transaction against this account
+                                   MOVE FUNCTION CURRENT-DATE
+                                       TO WS-CURRENT-DATE-DATA
+                                   MOVE WS-CURRENT-DATE
+                                       TO TRANSACTION-DATE
+                                   MOVE CREATE-ACCOUNT-ID
+                                       TO TRANSACTION-ID
+                                   MOVE WS-TRANSFER-AMMOUNT
+                                       TO TRANSACTION-AMMOUNT
+                                   MOVE "-" TO TRANSACTION-SIGN
+                                   MOVE "TRANSFER" TO TRANSACTION-MEMO
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       TRANSACTION-CURRENCY
+                                   MOVE WS-CURRENT-DATE
+                                       TO WS-TRANSACTION-DATE
+                                   MOVE WS-CURRENT-TIME
+                                       TO WS-TRANSACTION-TIME
+                                   ADD WS-TRANSACTION-DATE
+                                       TO WS-TRANSACTION-TIME
+                                       GIVING WS-TRANSACTION-DATE-DATA
+                                   ADD WS-TRANSACTION-DATE-DATA
+                                       TO TRANSACTION-ID
+                                       GIVING TRANSACTION-NUMBER
+                                   OPEN I-O TRANSACTION-DETAILS
+                                       WRITE TRANSACTIONS
+                                       INVALID KEY
+                                           REWRITE TRANSACTIONS
+                                       END-WRITE
+                                   CLOSE TRANSACTION-DETAILS
+      * Credit transaction against the destination account
+                                   MOVE FUNCTION CURRENT-DATE
+                                       TO WS-CURRENT-DATE-DATA
+                                   MOVE WS-CURRENT-DATE
+                                       TO TRANSACTION-DATE
+                                   MOVE WS-TRANSFER-DEST-ID
+                                       TO TRANSACTION-ID
+                                   MOVE WS-TRANSFER-DEST-AMMOUNT
+                                       TO TRANSACTION-AMMOUNT
+                                   MOVE "+" TO TRANSACTION-SIGN
+                                   MOVE "TRANSFER" TO TRANSACTION-MEMO
+                                   MOVE WS-TRANSFER-DEST-CURRENCY TO
+                                       TRANSACTION-CURRENCY
+                                   MOVE WS-CURRENT-DATE
+                                       TO WS-TRANSACTION-DATE
+                                   MOVE WS-CURRENT-TIME
+                                       TO WS-TRANSACTION-TIME
+                                   ADD WS-TRANSACTION-DATE
+                                       TO WS-TRANSACTION-TIME
+                                       GIVING WS-TRANSACTION-DATE-DATA
+                                   ADD WS-TRANSACTION-DATE-DATA
+                                       TO TRANSACTION-ID
+                                       GIVING TRANSACTION-NUMBER
+                                   OPEN I-O TRANSACTION-DETAILS
+                                       WRITE TRANSACTIONS
+                                       INVALID KEY
+                                           REWRITE TRANSACTIONS
+                                       END-WRITE
+                                   CLOSE TRANSACTION-DETAILS
+                                   DISPLAY WS-TRANSFER-AMMOUNT
+                                       " transferred to account"
+                                       WS-TRANSFER-DEST-ID
+                               END-IF
+      * Approve a held large-transaction pending record
+                           ELSE IF WS-BANK-COMMAND = "approve"
+                               PERFORM APPROVE-PENDING-TRANSACTION
+      * Reverse/stop-payment command: post an offsetting entry for a
+      * prior transaction and back it out of this session's balance
+                           ELSE IF WS-BANK-COMMAND = "reverse"
+                               DISPLAY "Enter the transaction number to r
+      -                            "everse..."
+                               ACCEPT WS-REVERSE-TX-NUMBER
+                               MOVE WS-REVERSE-TX-NUMBER TO
+                                   TRANSACTION-NUMBER
+                               MOVE "n" TO WS-REVERSE-FOUND
+                               OPEN I-O TRANSACTION-DETAILS
+                                   READ TRANSACTION-DETAILS
+                                   INVALID KEY
+                                       DISPLAY "Error: transaction number
+      -                                    " not found"
+                                   NOT INVALID KEY
+                                       IF TRANSACTION-ID IS EQUAL TO
+                                           READ-ACCOUNT-ID
+                                           MOVE "y" TO WS-REVERSE-FOUND
+                                       ELSE
+                                           DISPLAY "Error: that transacti
+      -                                        "on does not belong to th
+      -                                        "is account"
+                                       END-IF
+                                   END-READ
+                                   IF WS-REVERSE-FOUND IS EQUAL TO "y"
+                                       IF TRANSACTION-SIGN IS EQUAL
+                                           TO "+"
+                                           SUBTRACT TRANSACTION-AMMOUNT
+                                               FROM WS-ACCOUNT-VALUE
+                                           MOVE "-" TO
+                                               WS-TRANSACTION-SIGN
+                                       ELSE
+                                           ADD TRANSACTION-AMMOUNT
+                                               TO WS-ACCOUNT-VALUE
+                                           MOVE "+" TO
+                                               WS-TRANSACTION-SIGN
+                                       END-IF
+                                       MOVE TRANSACTION-AMMOUNT TO
+                                           WS-TRANSACTION-AMMOUNT
+                                       MOVE FUNCTION CURRENT-DATE
+                                           TO WS-CURRENT-DATE-DATA
+                                       MOVE WS-CURRENT-DATE
+                                           TO TRANSACTION-DATE
+                                       MOVE READ-ACCOUNT-ID
+                                           TO TRANSACTION-ID
+                                       MOVE WS-TRANSACTION-SIGN
+                                           TO TRANSACTION-SIGN
+                                       MOVE WS-TRANSACTION-AMMOUNT
+                                           TO TRANSACTION-AMMOUNT
+                                       MOVE "REVERSAL" TO
+                                           TRANSACTION-MEMO
+                                       MOVE WS-CURRENT-DATE
+                                           TO WS-TRANSACTION-DATE
+                                       MOVE WS-CURRENT-TIME
+                                           TO WS-TRANSACTION-TIME
+                                       ADD WS-TRANSACTION-DATE
+                                           TO WS-TRANSACTION-TIME
+                                           GIVING
+                                           WS-TRANSACTION-DATE-DATA
+                                       ADD WS-TRANSACTION-DATE-DATA
+                                           TO TRANSACTION-ID
+                                           GIVING TRANSACTION-NUMBER
+                                       WRITE TRANSACTIONS
+                                       INVALID KEY
+                                           DISPLAY "Error: unable to log
+      -                                        "reversal transaction"
+                                       NOT INVALID KEY
+                                           DISPLAY "Transaction "
+      -                                        WS-REVERSE-TX-NUMBER
+      -                                        " reversed"
+                                       END-WRITE
+                                   END-IF
+                               CLOSE TRANSACTION-DETAILS
       * Monthly statement command
                            ELSE IF WS-BANK-COMMAND = "audit"
                                MOVE 0
                                    TO WS-EOF
                                MOVE 0
                                    TO WS-TRANSACTION-SUM
+                               DISPLAY "Print a full statement covering
+      -                        " a month range instead? y/n"
+                               ACCEPT WS-STATEMENT-CONFIRM
                                DISPLAY "Enter a month to recieve an audi
       -                        "t (enter the numeric value of the month)
       -                        "..."
                                ACCEPT WS-AUDIT-MONTH
+                               MOVE WS-AUDIT-MONTH
+                                   TO WS-STATEMENT-MONTH-END
+                               IF WS-STATEMENT-CONFIRM IS EQUAL TO "y"
+                                   DISPLAY "Enter the ending month of th
+      -                            "e range..."
+                                   ACCEPT WS-STATEMENT-MONTH-END
+                                   MOVE 0 TO WS-STMT-RUN-BAL
+                                   OPEN OUTPUT STATEMENT-FILE
+                                   MOVE
+                                      "Month-Year  Sign Ammount     Runn
+      -                               "ing Balance"
+                                       TO STATEMENT-LINE
+                                   WRITE STATEMENT-LINE
+                               END-IF
                                MOVE READ-ACCOUNT-ID
                                    TO TRANSACTION-ID
+      * Resume the scan from its last checkpoint, if any, instead of
+      * rereading the full transaction history from the top
+                               MOVE 0 TO WS-CHECKPOINT-TX-NUMBER
+                               MOVE "n" TO WS-CHECKPOINT-SKIP
+                               MOVE 0 TO WS-CHECKPOINT-COUNT
+                               OPEN INPUT CHECKPOINT-FILE
+                               IF WS-CHECKPOINT-FILE-STATUS IS EQUAL
+                                   TO "00"
+                                   READ CHECKPOINT-FILE
+                                       AT END CONTINUE
+                                   END-READ
+                                   IF CHECKPOINT-ACCOUNT-ID IS EQUAL
+                                       TO READ-ACCOUNT-ID AND
+                                       CHECKPOINT-TX-NUMBER > 0
+                                       DISPLAY "Resuming scan after trans
+      -                                    "action "CHECKPOINT-TX-NUMBER
+                                       MOVE CHECKPOINT-TX-NUMBER
+                                           TO WS-CHECKPOINT-TX-NUMBER
+                                       MOVE "y" TO WS-CHECKPOINT-SKIP
+                                   END-IF
+                                   CLOSE CHECKPOINT-FILE
+                               END-IF
                                OPEN INPUT TRANSACTION-DETAILS
                                    START TRANSACTION-DETAILS KEY
                                        IS EQUAL TO TRANSACTION-ID
@@ -274,8 +1022,19 @@
                                    PERFORM UNTIL WS-EOF IS EQUAL TO 1
                                        MOVE TRANSACTIONS
                                            TO WS-TRANSACTIONS
+                                       MOVE "y" TO
+                                           WS-CHECKPOINT-PROCESS
+                                       IF WS-CHECKPOINT-SKIP IS EQUAL
+                                           TO "y" AND TRANSACTION-NUMBER
+                                           IS LESS THAN OR EQUAL TO
+                                           WS-CHECKPOINT-TX-NUMBER
+                                           MOVE "n" TO
+                                               WS-CHECKPOINT-PROCESS
+                                       END-IF
                                        IF READ-ACCOUNT-ID IS EQUAL
-                                           TO TRANSACTION-ID
+                                           TO TRANSACTION-ID AND
+                                           WS-CHECKPOINT-PROCESS IS
+                                           EQUAL TO "y"
                                            IF WS-TRANSACTION-SIGN = "+"
                                                ADD
                                                   WS-TRANSACTION-AMMOUNT
@@ -287,7 +1046,42 @@
                                            END-IF
                                        END-IF
                                        IF READ-ACCOUNT-ID IS EQUAL
-                                           TO TRANSACTION-ID
+                                           TO TRANSACTION-ID AND
+                                           WS-CHECKPOINT-PROCESS IS
+                                           EQUAL TO "y" AND
+                                           WS-STATEMENT-CONFIRM IS EQUAL
+                                           TO "y" AND
+                                           WS-TRANSACTION-MONTH
+                                           IS GREATER THAN OR EQUAL TO
+                                           WS-AUDIT-MONTH AND
+                                           WS-TRANSACTION-MONTH
+                                           IS LESS THAN OR EQUAL TO
+                                           WS-STATEMENT-MONTH-END
+                                           IF WS-TRANSACTION-SIGN = "+"
+                                               ADD
+                                                WS-TRANSACTION-AMMOUNT
+                                                TO WS-STMT-RUN-BAL
+                                           ELSE
+                                               SUBTRACT
+                                                WS-TRANSACTION-AMMOUNT
+                                                FROM WS-STMT-RUN-BAL
+                                           END-IF
+                                           MOVE SPACES TO STATEMENT-LINE
+                                           STRING WS-TRANSACTION-MONTH
+                                               "-" WS-TRANSACTION-YEAR
+                                               "  " WS-TRANSACTION-SIGN
+                                               " "
+                                            WS-TRANSACTION-AMMOUNT
+                                               "  " WS-STMT-RUN-BAL
+                                               DELIMITED BY SIZE
+                                               INTO STATEMENT-LINE
+                                           END-STRING
+                                           WRITE STATEMENT-LINE
+                                       END-IF
+                                       IF READ-ACCOUNT-ID IS EQUAL
+                                           TO TRANSACTION-ID AND
+                                           WS-CHECKPOINT-PROCESS IS
+                                           EQUAL TO "y"
                                            IF WS-AUDIT-MONTH IS EQUAL
                                            TO WS-TRANSACTION-MONTH
                                                DISPLAY
@@ -296,14 +1090,51 @@
                                                    ": "
                                                   WS-TRANSACTION-SIGN
                                                   WS-TRANSACTION-AMMOUNT
+                                                  "  "
+                                                  WS-TRANSACTION-MEMO
                                           END-IF
                                        END-IF
+      * Checkpoint the scan position periodically so a kill mid-scan
+      * can resume instead of starting over
+                                       IF READ-ACCOUNT-ID IS EQUAL
+                                           TO TRANSACTION-ID AND
+                                           WS-CHECKPOINT-PROCESS IS
+                                           EQUAL TO "y"
+                                           ADD 1 TO WS-CHECKPOINT-COUNT
+                                           IF FUNCTION MOD(
+                                               WS-CHECKPOINT-COUNT, 10)
+                                               = 0
+                                               MOVE READ-ACCOUNT-ID
+                                                   TO
+                                                   CHECKPOINT-ACCOUNT-ID
+                                               MOVE TRANSACTION-NUMBER
+                                                   TO
+                                                   CHECKPOINT-TX-NUMBER
+                                               OPEN OUTPUT
+                                                   CHECKPOINT-FILE
+                                                   WRITE
+                                                     CHECKPOINT-RECORD
+                                               CLOSE CHECKPOINT-FILE
+                                           END-IF
+                                       END-IF
                                        READ TRANSACTION-DETAILS
                                            AT END SET WS-EOF TO 1
                                        END-READ
                                    END-PERFORM
                                CLOSE TRANSACTION-DETAILS
-                               IF WS-AUDIT-MONTH IS EQUAL
+      * Scan ran to completion: clear the checkpoint
+                               MOVE READ-ACCOUNT-ID TO
+                                   CHECKPOINT-ACCOUNT-ID
+                               MOVE 0 TO CHECKPOINT-TX-NUMBER
+                               OPEN OUTPUT CHECKPOINT-FILE
+                                   WRITE CHECKPOINT-RECORD
+                               CLOSE CHECKPOINT-FILE
+                               IF WS-STATEMENT-CONFIRM IS EQUAL TO "y"
+                                   CLOSE STATEMENT-FILE
+                                   DISPLAY "Statement written to stateme
+      -                            "nt.txt"
+                                   MOVE "n" TO WS-STATEMENT-CONFIRM
+                               ELSE IF WS-AUDIT-MONTH IS EQUAL
                                    TO WS-TRANSACTION-MONTH
                                    DISPLAY "Ammount changed: "
                                        WS-TRANSACTION-SUM
@@ -312,6 +1143,80 @@
                                    DISPLAY "No transactions found for th
       -                            "is month..."
                                END-IF
+      * Freeze/unfreeze account command
+                           ELSE IF WS-BANK-COMMAND = "freeze"
+                               DISPLAY "Freezing account... deposits and
+      -                            "withdrawals will be declined"
+                               MOVE "H" TO BALANCE-STATUS
+                               MOVE "H" TO WS-ACCOUNT-STATUS
+                               OPEN I-O BALANCE-DETAILS
+                                   REWRITE BALANCES
+                                   INVALID KEY
+                                       DISPLAY "Error: account does not e
+      -                                "xist!"
+                               CLOSE BALANCE-DETAILS
+                           ELSE IF WS-BANK-COMMAND = "unfreeze"
+                               DISPLAY "Unfreezing account..."
+                               MOVE "A" TO BALANCE-STATUS
+                               MOVE "A" TO WS-ACCOUNT-STATUS
+                               OPEN I-O BALANCE-DETAILS
+                                   REWRITE BALANCES
+                                   INVALID KEY
+                                       DISPLAY "Error: account does not e
+      -                                "xist!"
+                               CLOSE BALANCE-DETAILS
+      * Add a recurring/standing transfer instruction
+                           ELSE IF WS-BANK-COMMAND = "standing"
+                               MOVE FUNCTION CURRENT-DATE
+                                   TO WS-CURRENT-DATE-DATA
+                               MOVE WS-CURRENT-TIME TO SI-INSTRUCTION-ID
+                               MOVE CREATE-ACCOUNT-ID TO SI-ACCOUNT-ID
+                               DISPLAY "Enter amount..."
+                               ACCEPT SI-AMMOUNT
+                               DISPLAY "Enter sign (+ deposit / - withdra
+      -                            "w)..."
+                               ACCEPT SI-SIGN
+                               DISPLAY "Enter frequency (d/w/m)..."
+                               ACCEPT SI-FREQUENCY
+                               DISPLAY "Enter next run date (YYMMDD)..."
+                               ACCEPT SI-NEXT-RUN-DATE
+                               OPEN I-O STANDING-INSTRUCTIONS
+                                   WRITE STANDING-INSTRUCTION
+                                   INVALID KEY
+                                       DISPLAY "Error: unable to save sta
+      -                                "nding instruction!"
+                                   NOT INVALID KEY
+                                       DISPLAY "Standing instruction save
+      -                                "d..."
+                                   END-WRITE
+                               CLOSE STANDING-INSTRUCTIONS
+      * Originate a loan against this account
+                           ELSE IF WS-BANK-COMMAND = "loan"
+                               MOVE CREATE-ACCOUNT-ID TO LOAN-ACCOUNT-ID
+                               DISPLAY "Enter principal..."
+                               ACCEPT LOAN-PRINCIPAL
+                               DISPLAY "Enter annual rate (percent)..."
+                               ACCEPT LOAN-RATE
+                               DISPLAY "Enter term in payments..."
+                               ACCEPT LOAN-TERM
+                               MOVE FUNCTION CURRENT-DATE
+                                   TO WS-CURRENT-DATE-DATA
+                               MOVE WS-CURRENT-DATE TO
+                                   LOAN-NEXT-PAYMENT-DATE
+                               COMPUTE LOAN-PAYMENT-AMMOUNT ROUNDED =
+                                   LOAN-PRINCIPAL *
+                                   (1 + LOAN-RATE / 100) / LOAN-TERM
+                               OPEN I-O LOAN-DETAILS
+                                   WRITE LOANS
+                                   INVALID KEY
+                                       DISPLAY "Error: account already h
+      -                                    "as an open loan!"
+                                   NOT INVALID KEY
+                                       DISPLAY "Loan opened... payment of
+      -                                    " "LOAN-PAYMENT-AMMOUNT
+      -                                    " due each period"
+                                   END-WRITE
+                               CLOSE LOAN-DETAILS
       * Delete account command
                            ELSE IF WS-BANK-COMMAND = "delete"
                                DISPLAY "Are you sure you want to permina
@@ -335,6 +1240,49 @@
       * Sign off command and save balance info
                            ELSE IF WS-BANK-COMMAND = "so"
                                DISPLAY "Signing off..."
+      * Minimum balance fee: check again at sign-off, before the rewrite
+                               MOVE "n" TO WS-LOW-BALANCE-FEE-CHARGED
+                               IF WS-ACCOUNT-VALUE < WS-MIN-BALANCE
+                                   MOVE "y" TO
+                                       WS-LOW-BALANCE-FEE-CHARGED
+                                   SUBTRACT WS-LOW-BALANCE-FEE-AMMOUNT
+                                       FROM WS-ACCOUNT-VALUE
+                                   DISPLAY "Balance is below the minimum.
+      -                                ".. a low-balance fee has been cha
+      -                                "rged"
+                               END-IF
+                               IF WS-LOW-BALANCE-FEE-CHARGED IS EQUAL TO
+                                   "y"
+                                   MOVE FUNCTION CURRENT-DATE
+                                       TO WS-CURRENT-DATE-DATA
+                                   MOVE WS-CURRENT-DATE
+                                       TO WS-TRANSACTION-DATE
+                                   MOVE WS-CURRENT-TIME
+                                       TO WS-TRANSACTION-TIME
+                                   ADD WS-TRANSACTION-DATE
+                                       TO WS-TRANSACTION-TIME
+                                       GIVING WS-TRANSACTION-DATE-DATA
+                                   ADD WS-TRANSACTION-DATE-DATA
+                                       TO TRANSACTION-ID
+                                       GIVING TRANSACTION-NUMBER
+                                   MOVE WS-CURRENT-DATE
+                                       TO TRANSACTION-DATE
+                                   MOVE CREATE-ACCOUNT-ID
+                                       TO TRANSACTION-ID
+                                   MOVE "-" TO TRANSACTION-SIGN
+                                   MOVE WS-LOW-BALANCE-FEE-AMMOUNT
+                                       TO TRANSACTION-AMMOUNT
+                                   MOVE "LOW BALANCE FEE"
+                                       TO TRANSACTION-MEMO
+                                   MOVE WS-ACCOUNT-CURRENCY TO
+                                       TRANSACTION-CURRENCY
+                                   OPEN I-O TRANSACTION-DETAILS
+                                       WRITE TRANSACTIONS
+                                       INVALID KEY
+                                           REWRITE TRANSACTIONS
+                                       END-WRITE
+                                   CLOSE TRANSACTION-DETAILS
+                               END-IF
                                MOVE WS-ACCOUNT-VALUE TO BALANCE-AMMOUNT
                                OPEN I-O BALANCE-DETAILS
                                    WRITE BALANCES
@@ -350,19 +1298,51 @@
                                DISPLAY "Command not recognized..."
                            END-IF
                        END-PERFORM
-                   END-IF
                END-IF
            ELSE
                DISPLAY "Command not recognized..."
            END-IF.
-           STOP RUN.
+           IF LS-BATCH-COMMAND IS EQUAL TO SPACES
+               STOP RUN
+           ELSE
+               GOBACK
+           END-IF.
 
+      * Persistent full-screen menu shown before every command prompt,
+      * so tellers always have the command list and account context
+      * in front of them instead of typing blind
+       DISPLAY-MENU.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "Account: "CREATE-ACCOUNT-ID
+               "   Balance: "WS-ACCOUNT-VALUE
+               "   Status: "WS-ACCOUNT-STATUS.
+           DISPLAY "deposit   withdraw  transfer  balance   interest".
+           DISPLAY "audit     freeze    unfreeze  standing  delete".
+           DISPLAY "reverse   loan      approve   so (sign off)".
+           DISPLAY "-----------------------------------------------".
 
       * Get account details to create and write to new account
        GET-ACCOUNT-CREATION.
            IF WS-BANK-COMMAND = "su"
+               IF CREATE-MEMBER-ID IS NOT EQUAL TO 0
+                   DISPLAY "Opening account for member ID: "
+                       CREATE-MEMBER-ID
+               END-IF
                DISPLAY "Enter username..."
                ACCEPT CREATE-USERNAME.
+               DISPLAY "Enter account type (c)hecking or (s)avings..."
+               ACCEPT CREATE-ACCOUNT-TYPE.
+               IF CREATE-ACCOUNT-TYPE IS NOT EQUAL TO "c" AND
+                   CREATE-ACCOUNT-TYPE IS NOT EQUAL TO "s"
+                   MOVE "c" TO CREATE-ACCOUNT-TYPE
+               END-IF
+               DISPLAY "Enter account currency (USD/EUR/GBP)..."
+               ACCEPT WS-CREATE-CURRENCY.
+               IF WS-CREATE-CURRENCY IS NOT EQUAL TO "USD" AND
+                   WS-CREATE-CURRENCY IS NOT EQUAL TO "EUR" AND
+                   WS-CREATE-CURRENCY IS NOT EQUAL TO "GBP"
+                   MOVE "USD" TO WS-CREATE-CURRENCY
+               END-IF
                DISPLAY "Enter password..."
                ACCEPT WS-PASSWORD-CHECK.
                MOVE WS-PASSWORD-CHECK TO CREATE-PASSWORD
@@ -373,30 +1353,1011 @@
                    MOVE "n" TO CREATE-PASS-VALID
                ELSE
                    MOVE "y" TO CREATE-PASS-VALID
+                   MOVE CREATE-PASSWORD TO WS-HASH-INPUT
+                   PERFORM HASH-PASSWORD
+                   MOVE WS-HASH-OUTPUT TO CREATE-PASSWORD
+                   PERFORM GET-JOINT-HOLDER
                END-IF.
+      * Optionally add a second authorized holder to this same account
+       GET-JOINT-HOLDER.
+           DISPLAY "Add a joint account holder? y/n"
+           ACCEPT CREATE-HAS-JOINT.
+           IF CREATE-HAS-JOINT IS EQUAL TO "y"
+               DISPLAY "Enter joint holder username..."
+               ACCEPT CREATE-USERNAME-2
+               DISPLAY "Enter joint holder password..."
+               ACCEPT CREATE-PASSWORD-2
+               MOVE CREATE-PASSWORD-2 TO WS-HASH-INPUT
+               PERFORM HASH-PASSWORD
+               MOVE WS-HASH-OUTPUT TO CREATE-PASSWORD-2
+           ELSE
+               MOVE "n" TO CREATE-HAS-JOINT
+           END-IF.
+      * Hash WS-HASH-INPUT into WS-HASH-OUTPUT so no plain-text password
+      * is ever written to accountinfo.txt
+       HASH-PASSWORD.
+           MOVE 7 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+               UNTIL WS-HASH-IDX > 100
+               COMPUTE WS-HASH-ACCUM = FUNCTION MOD(
+                   WS-HASH-ACCUM * 31 +
+                   FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1)),
+                   999999999999999999)
+           END-PERFORM
+           MOVE WS-HASH-ACCUM TO WS-HASH-OUTPUT.
       * Get account information and check with accountinfo.txt file
        GET-ACCOUNT-LOGIN.
            IF WS-BANK-COMMAND = "si"
+               MOVE "n" TO WS-LOGGED-IN-CHECK
                DISPLAY "Enter username..."
                ACCEPT READ-USERNAME.
                DISPLAY "Enter password..."
                ACCEPT READ-PASSWORD.
+               MOVE READ-PASSWORD TO WS-HASH-INPUT
+               PERFORM HASH-PASSWORD
+               MOVE WS-HASH-OUTPUT TO READ-PASSWORD
                DISPLAY "Enter account ID..."
                ACCEPT READ-ACCOUNT-ID
                MOVE READ-ACCOUNT-ID TO CREATE-ACCOUNT-ID
                MOVE READ-ACCOUNT-ID TO BALANCE-ID
                MOVE "y" TO READ-PASS-VALID
-               OPEN INPUT ACCOUNT-DETAILS
-               READ ACCOUNT-DETAILS INTO WS-READ-CONTENT
-                   INVALID KEY DISPLAY "Account not recognized..."
-                   NOT INVALID KEY DISPLAY
-                       "ID accepted. Verrifying sign in..."
-                       IF READ-CONTENT = WS-READ-CONTENT
-                           DISPLAY
+               MOVE "n" TO WS-LOGIN-LOCKED
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-DATE TO WS-LOGIN-TODAY
+               OPEN I-O BALANCE-DETAILS
+                   READ BALANCE-DETAILS
+                       INVALID KEY
+                           DISPLAY "Account not recognized..."
+                       NOT INVALID KEY
+                           IF BALANCE-LOCKED IS EQUAL TO "L"
+                               IF WS-LOGIN-TODAY > BALANCE-LOCKOUT-DATE
+                                   MOVE "A" TO BALANCE-LOCKED
+                                   MOVE 0 TO BALANCE-FAILED-ATTEMPTS
+                                   REWRITE BALANCES
+                               ELSE
+                                   DISPLAY "Account locked after repea
+      -                                "ted failed sign-in attempts. Try
+      -                                " again tomorrow..."
+                                   MOVE "y" TO WS-LOGIN-LOCKED
+                               END-IF
+                           END-IF
+                   END-READ
+               CLOSE BALANCE-DETAILS
+               IF WS-LOGIN-LOCKED IS NOT EQUAL TO "y"
+                   OPEN INPUT ACCOUNT-DETAILS
+                   READ ACCOUNT-DETAILS INTO WS-READ-CONTENT
+                       INVALID KEY DISPLAY "Account not recognized..."
+                       NOT INVALID KEY DISPLAY
+                           "ID accepted. Verrifying sign in..."
+                           IF READ-CONTENT = WS-READ-CONTENT
+                               DISPLAY
                                "Information accepted! Sign in complete"
-                           MOVE "y" to WS-LOGGED-IN-CHECK
+                               MOVE "y" to WS-LOGGED-IN-CHECK
+                           ELSE IF CREATE-HAS-JOINT IS EQUAL TO "y" AND
+                               READ-USERNAME IS EQUAL
+                               TO CREATE-USERNAME-2
+                               AND READ-PASSWORD IS EQUAL
+                               TO CREATE-PASSWORD-2
+                               DISPLAY
+                            "Information accepted! Joint holder signed i
+      -                    "n"
+                               MOVE "y" to WS-LOGGED-IN-CHECK
+                           ELSE
+                               DISPLAY
+                                   "Information invalid. Try again..."
+                           END-IF
+                   END-READ
+                   CLOSE ACCOUNT-DETAILS
+                   PERFORM UPDATE-LOGIN-ATTEMPT-COUNT
+               END-IF
+               PERFORM LOG-SIGNIN-ATTEMPT.
+      * Every sign-in attempt, successful or not, is appended to the
+      * security log so a suspicious sign-in pattern can be traced back
+       LOG-SIGNIN-ATTEMPT.
+           MOVE SPACES TO SECURITY-LOG-LINE
+           IF WS-LOGGED-IN-CHECK IS EQUAL TO "y"
+               STRING "SUCCESS account=" READ-ACCOUNT-ID
+                   " date=" WS-LOGIN-TODAY " user=" READ-USERNAME
+                   DELIMITED BY SIZE INTO SECURITY-LOG-LINE
+           ELSE IF WS-LOGIN-LOCKED IS EQUAL TO "y"
+               STRING "LOCKED  account=" READ-ACCOUNT-ID
+                   " date=" WS-LOGIN-TODAY " user=" READ-USERNAME
+                   DELIMITED BY SIZE INTO SECURITY-LOG-LINE
+           ELSE
+               STRING "FAILED  account=" READ-ACCOUNT-ID
+                   " date=" WS-LOGIN-TODAY " user=" READ-USERNAME
+                   DELIMITED BY SIZE INTO SECURITY-LOG-LINE
+           END-IF
+           OPEN EXTEND SECURITY-LOG
+               WRITE SECURITY-LOG-LINE
+           CLOSE SECURITY-LOG.
+      * Track failed sign-in attempts per account and lock the account
+      * once the threshold is reached, resetting on a successful sign-in
+       UPDATE-LOGIN-ATTEMPT-COUNT.
+           OPEN I-O BALANCE-DETAILS
+               READ BALANCE-DETAILS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF WS-LOGGED-IN-CHECK IS EQUAL TO "y"
+                           MOVE 0 TO BALANCE-FAILED-ATTEMPTS
                        ELSE
-                           DISPLAY "Information invalid. Try again..."
+                           ADD 1 TO BALANCE-FAILED-ATTEMPTS
+                           IF BALANCE-FAILED-ATTEMPTS >=
+                               WS-LOGIN-LOCKOUT-THRESHOLD
+                               MOVE "L" TO BALANCE-LOCKED
+                               MOVE WS-LOGIN-TODAY TO
+                                   BALANCE-LOCKOUT-DATE
+                               DISPLAY "Account locked after repeated
+      -                            "failed sign-in attempts"
+                           END-IF
                        END-IF
+                       REWRITE BALANCES
+               END-READ
+           CLOSE BALANCE-DETAILS.
+      * Monthly batch job: post interest on every balance as a real
+      * "+" transaction instead of just quoting the rate on screen
+       POST-MONTHLY-INTEREST.
+           MOVE 0 TO WS-INTEREST-EOF
+           OPEN I-O BALANCE-DETAILS
+           OPEN I-O TRANSACTION-DETAILS
+           MOVE LOW-VALUES TO BALANCE-ID
+           START BALANCE-DETAILS KEY IS GREATER THAN BALANCE-ID
+               INVALID KEY SET WS-INTEREST-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-INTEREST-EOF IS EQUAL TO 1
+               READ BALANCE-DETAILS NEXT RECORD
+                   AT END SET WS-INTEREST-EOF TO 1
+               END-READ
+               IF WS-INTEREST-EOF IS NOT EQUAL TO 1
+                   PERFORM GET-INTEREST-RATE-FOR-TYPE
+                   COMPUTE WS-INTEREST-AMMOUNT ROUNDED =
+                       BALANCE-AMMOUNT * WS-RATE-PERCENT / 100
+                   IF WS-INTEREST-AMMOUNT > 0 AND
+                       BALANCE-ACCOUNT-TYPE IS EQUAL TO "s"
+                       ADD WS-INTEREST-AMMOUNT TO BALANCE-AMMOUNT
+                       REWRITE BALANCES
+                           INVALID KEY
+                               DISPLAY "Error: unable to post interest f
+      -                        "or account "BALANCE-ID
+                       END-REWRITE
+                       MOVE FUNCTION CURRENT-DATE
+                           TO WS-CURRENT-DATE-DATA
+                       MOVE WS-CURRENT-DATE TO TRANSACTION-DATE
+                       MOVE BALANCE-ID TO TRANSACTION-ID
+                       MOVE WS-INTEREST-AMMOUNT TO TRANSACTION-AMMOUNT
+                       MOVE "+" TO TRANSACTION-SIGN
+                       MOVE "INTEREST" TO TRANSACTION-MEMO
+                       MOVE BALANCE-CURRENCY TO TRANSACTION-CURRENCY
+                       MOVE WS-CURRENT-DATE TO WS-TRANSACTION-DATE
+                       MOVE WS-CURRENT-TIME TO WS-TRANSACTION-TIME
+                       ADD WS-TRANSACTION-DATE TO WS-TRANSACTION-TIME
+                           GIVING WS-TRANSACTION-DATE-DATA
+                       ADD WS-TRANSACTION-DATE-DATA TO TRANSACTION-ID
+                           GIVING TRANSACTION-NUMBER
+                       WRITE TRANSACTIONS
+                           INVALID KEY
+                               DISPLAY "Error: unable to log interest tr
+      -                        "ansaction for account "BALANCE-ID
+                       END-WRITE
+                       DISPLAY "Posted interest of "WS-INTEREST-AMMOUNT
+                           " to account "BALANCE-ID
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BALANCE-DETAILS
+           CLOSE TRANSACTION-DETAILS.
+      * Batch job: extract TRANSACTION-DETAILS for a date range to CSV
+      * for general-ledger reconciliation
+       EXPORT-TRANSACTIONS-CSV.
+           DISPLAY "Enter start date (YYMMDD)..."
+           ACCEPT WS-EXPORT-START-DATE
+           DISPLAY "Enter end date (YYMMDD)..."
+           ACCEPT WS-EXPORT-END-DATE
+           MOVE 0 TO WS-EXPORT-EOF
+           OPEN OUTPUT CSV-EXPORT-FILE
+           MOVE "TRANSACTION-NUMBER,TRANSACTION-DATE,TRANSACTION-ID,TRAN
+      -        "SACTION-AMMOUNT,TRANSACTION-SIGN" TO CSV-LINE
+           WRITE CSV-LINE
+           OPEN INPUT TRANSACTION-DETAILS
+           MOVE LOW-VALUES TO TRANSACTION-NUMBER
+           START TRANSACTION-DETAILS KEY IS GREATER THAN
+               TRANSACTION-NUMBER
+               INVALID KEY SET WS-EXPORT-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-EXPORT-EOF IS EQUAL TO 1
+               READ TRANSACTION-DETAILS NEXT RECORD
+                   AT END SET WS-EXPORT-EOF TO 1
+               END-READ
+               IF WS-EXPORT-EOF IS NOT EQUAL TO 1
+                   IF TRANSACTION-DATE IS GREATER THAN OR EQUAL TO
+                       WS-EXPORT-START-DATE AND TRANSACTION-DATE
+                       IS LESS THAN OR EQUAL TO WS-EXPORT-END-DATE
+                       MOVE SPACES TO CSV-LINE
+                       STRING TRANSACTION-NUMBER ","
+                           TRANSACTION-DATE "," TRANSACTION-ID ","
+                           TRANSACTION-AMMOUNT "," TRANSACTION-SIGN
+                           DELIMITED BY SIZE INTO CSV-LINE
+                       END-STRING
+                       WRITE CSV-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACTION-DETAILS
+           CLOSE CSV-EXPORT-FILE
+      * Nightly pre-sort of the extract by account ID (column 3) then
+      * date (column 2), so the general ledger reads it in account
+      * order instead of raw transaction-number order
+           MOVE "/Users/jonathan/Documents/OpenCobolIDE/IO Files/transa
+      -        "ctions.csv" TO WS-SORT-FILE-PATH
+           MOVE "a" TO WS-SORT-ORDER-ARG
+           MOVE 3 TO WS-SORT-KEY-COL-1-ARG
+           MOVE 2 TO WS-SORT-KEY-COL-2-ARG
+           CALL "MY-SORT" USING WS-SORT-FILE-PATH WS-SORT-KEY-COL-1-ARG
+               WS-SORT-KEY-COL-2-ARG WS-SORT-ORDER-ARG.
+      * Batch job: post any standing instruction that is due today against
+      * its BALANCE-DETAILS/TRANSACTION-DETAILS records, then roll its
+      * next-run-date forward by its frequency
+       RUN-STANDING-INSTRUCTIONS.
+           MOVE 0 TO WS-SI-EOF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-SI-TODAY
+           OPEN I-O STANDING-INSTRUCTIONS
+           OPEN I-O BALANCE-DETAILS
+           OPEN I-O TRANSACTION-DETAILS
+           MOVE LOW-VALUES TO SI-INSTRUCTION-ID
+           START STANDING-INSTRUCTIONS KEY IS GREATER THAN
+               SI-INSTRUCTION-ID
+               INVALID KEY SET WS-SI-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-SI-EOF IS EQUAL TO 1
+               READ STANDING-INSTRUCTIONS NEXT RECORD
+                   AT END SET WS-SI-EOF TO 1
+               END-READ
+               IF WS-SI-EOF IS NOT EQUAL TO 1 AND
+                   SI-NEXT-RUN-DATE IS LESS THAN OR EQUAL TO WS-SI-TODAY
+                   MOVE SI-ACCOUNT-ID TO BALANCE-ID
+                   READ BALANCE-DETAILS
+                       INVALID KEY
+                           DISPLAY "Error: unknown account for standing
+      -                        "instruction "SI-INSTRUCTION-ID
+                       NOT INVALID KEY
+                           IF SI-SIGN IS EQUAL TO "+"
+                               ADD SI-AMMOUNT TO BALANCE-AMMOUNT
+                           ELSE
+                               SUBTRACT SI-AMMOUNT FROM BALANCE-AMMOUNT
+                           END-IF
+                           REWRITE BALANCES
+                               INVALID KEY
+                                   DISPLAY "Error: unable to post standin
+      -                                "g instruction "SI-INSTRUCTION-ID
+                           END-REWRITE
+                           MOVE WS-CURRENT-DATE TO TRANSACTION-DATE
+                           MOVE SI-ACCOUNT-ID TO TRANSACTION-ID
+                           MOVE SI-AMMOUNT TO TRANSACTION-AMMOUNT
+                           MOVE SI-SIGN TO TRANSACTION-SIGN
+                           MOVE "STANDING INSTR" TO TRANSACTION-MEMO
+                           MOVE BALANCE-CURRENCY TO TRANSACTION-CURRENCY
+                           MOVE WS-CURRENT-DATE TO WS-TRANSACTION-DATE
+                           MOVE WS-CURRENT-TIME TO WS-TRANSACTION-TIME
+                           ADD WS-TRANSACTION-DATE
+                               TO WS-TRANSACTION-TIME
+                               GIVING WS-TRANSACTION-DATE-DATA
+                           ADD WS-TRANSACTION-DATE-DATA
+                               TO TRANSACTION-ID
+                               GIVING TRANSACTION-NUMBER
+                           WRITE TRANSACTIONS
+                               INVALID KEY
+                                   DISPLAY "Error: unable to log standing
+      -                                " instruction transaction "
+                                       SI-INSTRUCTION-ID
+                           END-WRITE
+                           DISPLAY "Posted standing instruction "
+                               SI-INSTRUCTION-ID " for account "
+                               SI-ACCOUNT-ID
+                   END-READ
+                   MOVE SI-NEXT-RUN-DATE TO WS-SI-NEXT-RUN-DATE
+                   IF SI-FREQUENCY IS EQUAL TO "d"
+                       ADD 1 TO WS-SI-NEXT-RUN-DATE
+                   ELSE IF SI-FREQUENCY IS EQUAL TO "w"
+                       ADD 7 TO WS-SI-NEXT-RUN-DATE
+                   ELSE
+                       ADD 30 TO WS-SI-NEXT-RUN-DATE
+                   END-IF
+                   MOVE WS-SI-NEXT-RUN-DATE TO SI-NEXT-RUN-DATE
+                   REWRITE STANDING-INSTRUCTION
+                       INVALID KEY
+                           DISPLAY "Error: unable to reschedule standing
+      -                        "instruction "SI-INSTRUCTION-ID
+                   END-REWRITE
+               END-IF
+           END-PERFORM
+           CLOSE STANDING-INSTRUCTIONS
+           CLOSE BALANCE-DETAILS
+           CLOSE TRANSACTION-DETAILS.
+      * Batch job: apply every due LOAN-DETAILS payment against the
+      * matching BALANCE-DETAILS record the same way a withdrawal does
+      * (decline and charge an NSF fee instead if funds are short)
+       RUN-LOAN-PAYMENTS.
+           MOVE 0 TO WS-LOAN-EOF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-LOAN-TODAY
+           OPEN I-O LOAN-DETAILS
+           OPEN I-O BALANCE-DETAILS
+           OPEN I-O TRANSACTION-DETAILS
+           MOVE LOW-VALUES TO LOAN-ACCOUNT-ID
+           START LOAN-DETAILS KEY IS GREATER THAN LOAN-ACCOUNT-ID
+               INVALID KEY SET WS-LOAN-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-LOAN-EOF IS EQUAL TO 1
+               READ LOAN-DETAILS NEXT RECORD
+                   AT END SET WS-LOAN-EOF TO 1
+               END-READ
+               IF WS-LOAN-EOF IS NOT EQUAL TO 1 AND
+                   LOAN-NEXT-PAYMENT-DATE IS LESS THAN OR EQUAL TO
+                   WS-LOAN-TODAY AND LOAN-TERM > 0
+                   MOVE "n" TO WS-LOAN-DECLINED
+                   MOVE LOAN-ACCOUNT-ID TO BALANCE-ID
+                   READ BALANCE-DETAILS
+                       INVALID KEY
+                           DISPLAY "Error: unknown account for loan "
+                               LOAN-ACCOUNT-ID
+                       NOT INVALID KEY
+                           IF LOAN-PAYMENT-AMMOUNT > BALANCE-AMMOUNT
+                               DISPLAY "Insufficient funds for loan pay
+      -                                "ment on account "LOAN-ACCOUNT-ID
+      -                                "... an NSF fee has been charged"
+                               MOVE "y" TO WS-LOAN-DECLINED
+                               SUBTRACT WS-NSF-FEE-AMMOUNT FROM
+                                   BALANCE-AMMOUNT
+                           ELSE
+                               SUBTRACT LOAN-PAYMENT-AMMOUNT FROM
+                                   BALANCE-AMMOUNT
+                               SUBTRACT 1 FROM LOAN-TERM
+                           END-IF
+                           REWRITE BALANCES
+                               INVALID KEY
+                                   DISPLAY "Error: unable to post loan p
+      -                                "ayment for account "
+                                   LOAN-ACCOUNT-ID
+                           END-REWRITE
+                           MOVE WS-LOAN-TODAY TO TRANSACTION-DATE
+                           MOVE LOAN-ACCOUNT-ID TO TRANSACTION-ID
+                           MOVE "-" TO TRANSACTION-SIGN
+                           MOVE BALANCE-CURRENCY TO TRANSACTION-CURRENCY
+                           IF WS-LOAN-DECLINED IS EQUAL TO "y"
+                               MOVE WS-NSF-FEE-AMMOUNT TO
+                                   TRANSACTION-AMMOUNT
+                               MOVE "LOAN NSF FEE" TO TRANSACTION-MEMO
+                           ELSE
+                               MOVE LOAN-PAYMENT-AMMOUNT TO
+                                   TRANSACTION-AMMOUNT
+                               MOVE "LOAN PAYMENT" TO TRANSACTION-MEMO
+                           END-IF
+                           MOVE WS-LOAN-TODAY TO WS-TRANSACTION-DATE
+                           MOVE WS-CURRENT-TIME TO WS-TRANSACTION-TIME
+                           ADD WS-TRANSACTION-DATE
+                               TO WS-TRANSACTION-TIME
+                               GIVING WS-TRANSACTION-DATE-DATA
+                           ADD WS-TRANSACTION-DATE-DATA
+                               TO TRANSACTION-ID
+                               GIVING TRANSACTION-NUMBER
+                           WRITE TRANSACTIONS
+                               INVALID KEY
+                                   DISPLAY "Error: unable to log loan pa
+      -                                "yment transaction for account "
+                                   LOAN-ACCOUNT-ID
+                           END-WRITE
+                           DISPLAY "Posted loan payment for account "
+                               LOAN-ACCOUNT-ID
+                           ADD 30 TO LOAN-NEXT-PAYMENT-DATE
+                           REWRITE LOANS
+                               INVALID KEY
+                                   DISPLAY "Error: unable to reschedule
+      -                                "loan "LOAN-ACCOUNT-ID
+                           END-REWRITE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE LOAN-DETAILS
+           CLOSE BALANCE-DETAILS
+           CLOSE TRANSACTION-DETAILS.
+      * Batch job: read an external payroll file (account ID + amount per
+      * line) and post the same BALANCE-AMMOUNT update and "+"
+      * TRANSACTION-DETAILS entry the interactive "deposit" command does,
+      * for every line, instead of signing in as each employee by hand
+       RUN-PAYROLL-IMPORT.
+           MOVE "n" TO WS-PAYROLL-EOF
+           OPEN INPUT PAYROLL-FILE
+           OPEN I-O BALANCE-DETAILS
+           OPEN I-O TRANSACTION-DETAILS
+           PERFORM UNTIL WS-PAYROLL-EOF IS EQUAL TO "y"
+               READ PAYROLL-FILE
+                   AT END MOVE "y" TO WS-PAYROLL-EOF
+               END-READ
+               IF WS-PAYROLL-EOF IS NOT EQUAL TO "y"
+                   MOVE PAYROLL-ACCOUNT-ID TO BALANCE-ID
+                   READ BALANCE-DETAILS
+                       INVALID KEY
+                           DISPLAY "Error: unknown account for payroll e
+      -                        "ntry "PAYROLL-ACCOUNT-ID
+                       NOT INVALID KEY
+                           ADD PAYROLL-AMMOUNT TO BALANCE-AMMOUNT
+                           REWRITE BALANCES
+                               INVALID KEY
+                                   DISPLAY "Error: unable to post payroll
+      -                                " deposit for account "
+                                       PAYROLL-ACCOUNT-ID
+                           END-REWRITE
+                           MOVE FUNCTION CURRENT-DATE
+                               TO WS-CURRENT-DATE-DATA
+                           MOVE WS-CURRENT-DATE TO TRANSACTION-DATE
+                           MOVE PAYROLL-ACCOUNT-ID TO TRANSACTION-ID
+                           MOVE PAYROLL-AMMOUNT TO TRANSACTION-AMMOUNT
+                           MOVE "+" TO TRANSACTION-SIGN
+                           MOVE "PAYROLL" TO TRANSACTION-MEMO
+                           PERFORM GET-SIGN-FOR-MEMO-CODE
+                           MOVE BALANCE-CURRENCY TO TRANSACTION-CURRENCY
+                           MOVE WS-CURRENT-DATE TO WS-TRANSACTION-DATE
+                           MOVE WS-CURRENT-TIME TO WS-TRANSACTION-TIME
+                           ADD WS-TRANSACTION-DATE
+                               TO WS-TRANSACTION-TIME
+                               GIVING WS-TRANSACTION-DATE-DATA
+                           ADD WS-TRANSACTION-DATE-DATA
+                               TO TRANSACTION-ID
+                               GIVING TRANSACTION-NUMBER
+                           WRITE TRANSACTIONS
+                               INVALID KEY
+                                   DISPLAY "Error: unable to log payroll
+      -                                "transaction for account "
+                                       PAYROLL-ACCOUNT-ID
+                           END-WRITE
+                           DISPLAY "Posted payroll deposit for account "
+                               PAYROLL-ACCOUNT-ID
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE PAYROLL-FILE
+           CLOSE BALANCE-DETAILS
+           CLOSE TRANSACTION-DETAILS.
+      * Batch job: open one account per line of BULK-ACCOUNT-FILE,
+      * the same username/account-type/currency/password validation
+      * GET-ACCOUNT-CREATION applies interactively, but driven from a
+      * file instead of ACCEPT prompts. WS-BULK-COUNT is added onto
+      * the WS-CURRENT-TIME-based account ID so two accounts opened
+      * within the same clock second still get distinct IDs
+       RUN-BULK-ACCOUNT-OPEN.
+           MOVE "n" TO WS-BULK-EOF
+           MOVE 0 TO WS-BULK-COUNT
+           OPEN INPUT BULK-ACCOUNT-FILE
+           OPEN I-O BALANCE-DETAILS
+           OPEN I-O ACCOUNT-DETAILS
+           PERFORM UNTIL WS-BULK-EOF IS EQUAL TO "y"
+               READ BULK-ACCOUNT-FILE
+                   AT END MOVE "y" TO WS-BULK-EOF
+               END-READ
+               IF WS-BULK-EOF IS NOT EQUAL TO "y"
+                   ADD 1 TO WS-BULK-COUNT
+                   MOVE BULK-USERNAME TO CREATE-USERNAME
+                   MOVE BULK-ACCOUNT-TYPE TO CREATE-ACCOUNT-TYPE
+                   IF CREATE-ACCOUNT-TYPE IS NOT EQUAL TO "c" AND
+                       CREATE-ACCOUNT-TYPE IS NOT EQUAL TO "s"
+                       MOVE "c" TO CREATE-ACCOUNT-TYPE
+                   END-IF
+                   MOVE BULK-CURRENCY TO WS-CREATE-CURRENCY
+                   IF WS-CREATE-CURRENCY IS NOT EQUAL TO "USD" AND
+                       WS-CREATE-CURRENCY IS NOT EQUAL TO "EUR" AND
+                       WS-CREATE-CURRENCY IS NOT EQUAL TO "GBP"
+                       MOVE "USD" TO WS-CREATE-CURRENCY
+                   END-IF
+                   MOVE "n" TO CREATE-HAS-JOINT
+                   MOVE BULK-PASSWORD TO WS-HASH-INPUT
+                   PERFORM HASH-PASSWORD
+                   MOVE WS-HASH-OUTPUT TO CREATE-PASSWORD
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                   MOVE WS-CURRENT-TIME TO CREATE-ACCOUNT-ID
+                   ADD WS-BULK-COUNT TO CREATE-ACCOUNT-ID
+                   MOVE CREATE-ACCOUNT-ID TO BALANCE-ID
+                   MOVE 0 TO BALANCE-AMMOUNT
+                   MOVE CREATE-ACCOUNT-TYPE TO BALANCE-ACCOUNT-TYPE
+                   MOVE "A" TO BALANCE-STATUS
+                   MOVE "A" TO BALANCE-LOCKED
+                   MOVE WS-CREATE-CURRENCY TO BALANCE-CURRENCY
+                   WRITE BALANCES
+                       INVALID KEY REWRITE BALANCES
+                       END-REWRITE
+                   END-WRITE
+                   WRITE CREATE-ACCOUNT
+                       INVALID KEY REWRITE CREATE-ACCOUNT
+                       END-REWRITE
+                   END-WRITE
+                   DISPLAY "Bulk-opened account "CREATE-ACCOUNT-ID
+                       " for "BULK-USERNAME
+               END-IF
+           END-PERFORM
+           CLOSE BULK-ACCOUNT-FILE
+           CLOSE BALANCE-DETAILS
+           CLOSE ACCOUNT-DETAILS.
+      * Batch job: for every BALANCE-DETAILS record, sum the matching
+      * TRANSACTION-DETAILS history and report any account where the
+      * running net does not agree with the stored balance
+       RECONCILE-BALANCES.
+           MOVE 0 TO WS-RECONCILE-EOF
+           OPEN INPUT BALANCE-DETAILS
+           MOVE LOW-VALUES TO BALANCE-ID
+           START BALANCE-DETAILS KEY IS GREATER THAN BALANCE-ID
+               INVALID KEY SET WS-RECONCILE-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-RECONCILE-EOF IS EQUAL TO 1
+               READ BALANCE-DETAILS NEXT RECORD
+                   AT END SET WS-RECONCILE-EOF TO 1
+               END-READ
+               IF WS-RECONCILE-EOF IS NOT EQUAL TO 1
+                   MOVE 0 TO WS-RECONCILE-SUM
+                   MOVE 0 TO WS-RECONCILE-TX-EOF
+                   MOVE BALANCE-ID TO TRANSACTION-ID
+                   OPEN INPUT TRANSACTION-DETAILS
+                       START TRANSACTION-DETAILS KEY
+                           IS EQUAL TO TRANSACTION-ID
+                           INVALID KEY SET WS-RECONCILE-TX-EOF TO 1
+                       END-START
+                       PERFORM UNTIL WS-RECONCILE-TX-EOF IS EQUAL TO 1
+                           READ TRANSACTION-DETAILS NEXT RECORD
+                               AT END SET WS-RECONCILE-TX-EOF TO 1
+                           END-READ
+                           IF WS-RECONCILE-TX-EOF IS NOT EQUAL TO 1 AND
+                               TRANSACTION-ID IS EQUAL TO BALANCE-ID
+                               IF TRANSACTION-SIGN = "+"
+                                   ADD TRANSACTION-AMMOUNT
+                                       TO WS-RECONCILE-SUM
+                               ELSE
+                                   SUBTRACT TRANSACTION-AMMOUNT
+                                       FROM WS-RECONCILE-SUM
+                               END-IF
+                           ELSE IF WS-RECONCILE-TX-EOF IS NOT EQUAL TO 1
+      * TRANSACTION-ID is the alternate key the scan is ordered on, so
+      * once it stops matching BALANCE-ID the rest of the file can't
+      * match either; stop here instead of reading to true EOF
+                               SET WS-RECONCILE-TX-EOF TO 1
+                           END-IF
+                       END-PERFORM
+                   CLOSE TRANSACTION-DETAILS
+                   IF WS-RECONCILE-SUM IS EQUAL TO BALANCE-AMMOUNT
+                       DISPLAY "Account "BALANCE-ID" reconciles..."
+                   ELSE
+                       DISPLAY "OUT OF BALANCE: account "BALANCE-ID
+                           " stored balance "BALANCE-AMMOUNT
+                           " transaction history net "
+                           WS-RECONCILE-SUM
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BALANCE-DETAILS.
+      * Batch report: for every account, find the most recent
+      * TRANSACTION-DATE and flag it dormant if that is N months ago
+       DORMANT-ACCOUNT-REPORT.
+           DISPLAY "Enter the dormancy threshold in months..."
+           ACCEPT WS-DORMANT-THRESHOLD-MONTHS
+           MOVE 0 TO WS-DORMANT-EOF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-DORMANT-TODAY
+           DIVIDE WS-DORMANT-TODAY BY 10000 GIVING WS-DORMANT-TODAY-YY
+               REMAINDER WS-DORMANT-TODAY-REM
+           DIVIDE WS-DORMANT-TODAY-REM BY 100 GIVING
+               WS-DORMANT-TODAY-MM REMAINDER WS-DORMANT-TODAY-DD
+           OPEN INPUT BALANCE-DETAILS
+           MOVE LOW-VALUES TO BALANCE-ID
+           START BALANCE-DETAILS KEY IS GREATER THAN BALANCE-ID
+               INVALID KEY SET WS-DORMANT-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-DORMANT-EOF IS EQUAL TO 1
+               READ BALANCE-DETAILS NEXT RECORD
+                   AT END SET WS-DORMANT-EOF TO 1
+               END-READ
+               IF WS-DORMANT-EOF IS NOT EQUAL TO 1
+                   MOVE 0 TO WS-DORMANT-LAST-DATE
+                   MOVE 0 TO WS-DORMANT-TX-EOF
+                   MOVE "n" TO WS-DORMANT-FOUND-ANY
+                   MOVE BALANCE-ID TO TRANSACTION-ID
+                   OPEN INPUT TRANSACTION-DETAILS
+                       START TRANSACTION-DETAILS KEY
+                           IS EQUAL TO TRANSACTION-ID
+                           INVALID KEY SET WS-DORMANT-TX-EOF TO 1
+                       END-START
+                       PERFORM UNTIL WS-DORMANT-TX-EOF IS EQUAL TO 1
+                           READ TRANSACTION-DETAILS NEXT RECORD
+                               AT END SET WS-DORMANT-TX-EOF TO 1
+                           END-READ
+                           IF WS-DORMANT-TX-EOF IS NOT EQUAL TO 1 AND
+                               TRANSACTION-ID IS EQUAL TO BALANCE-ID
+                               MOVE "y" TO WS-DORMANT-FOUND-ANY
+                               IF TRANSACTION-DATE >
+                                   WS-DORMANT-LAST-DATE
+                                   MOVE TRANSACTION-DATE TO
+                                       WS-DORMANT-LAST-DATE
+                               END-IF
+                           ELSE IF WS-DORMANT-TX-EOF IS NOT EQUAL TO 1
+      * TRANSACTION-ID is the alternate key the scan is ordered on, so
+      * once it stops matching BALANCE-ID the rest of the file can't
+      * match either; stop here instead of reading to true EOF
+                               SET WS-DORMANT-TX-EOF TO 1
+                           END-IF
+                       END-PERFORM
+                   CLOSE TRANSACTION-DETAILS
+                   IF WS-DORMANT-FOUND-ANY IS EQUAL TO "n"
+                       DISPLAY "DORMANT: account "BALANCE-ID
+                           " has no transaction history at all"
+                   ELSE
+                       DIVIDE WS-DORMANT-LAST-DATE BY 10000 GIVING
+                           WS-DORMANT-LAST-YY
+                           REMAINDER WS-DORMANT-LAST-REM
+                       DIVIDE WS-DORMANT-LAST-REM BY 100 GIVING
+                           WS-DORMANT-LAST-MM
+                           REMAINDER WS-DORMANT-LAST-DD
+                       COMPUTE WS-DORMANT-MONTHS-SINCE =
+                           (WS-DORMANT-TODAY-YY - WS-DORMANT-LAST-YY)
+                           * 12
+                           + (WS-DORMANT-TODAY-MM - WS-DORMANT-LAST-MM)
+                       IF WS-DORMANT-MONTHS-SINCE >=
+                           WS-DORMANT-THRESHOLD-MONTHS
+                           DISPLAY "DORMANT: account "BALANCE-ID
+                               " last activity "WS-DORMANT-LAST-DATE
+                               " ("WS-DORMANT-MONTHS-SINCE
+                               " months ago)"
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BALANCE-DETAILS.
+      * Batch report: total accounts/balance on file plus today's
+      * deposit and withdrawal counts/totals, the control totals a
+      * back-office reconciliation run checks against the general
+      * ledger at end of day
+       CONTROL-TOTAL-REPORT.
+           MOVE 0 TO WS-CONTROL-ACCOUNT-COUNT
+           MOVE 0 TO WS-CONTROL-BALANCE-TOTAL
+           MOVE 0 TO WS-CONTROL-TX-COUNT
+           MOVE 0 TO WS-CONTROL-DEPOSIT-COUNT
+           MOVE 0 TO WS-CONTROL-DEPOSIT-TOTAL
+           MOVE 0 TO WS-CONTROL-WITHDRAW-COUNT
+           MOVE 0 TO WS-CONTROL-WITHDRAW-TOTAL
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-CONTROL-TODAY-DATE
+
+           MOVE 0 TO WS-CONTROL-EOF
+           OPEN INPUT BALANCE-DETAILS
+           MOVE LOW-VALUES TO BALANCE-ID
+           START BALANCE-DETAILS KEY IS GREATER THAN BALANCE-ID
+               INVALID KEY SET WS-CONTROL-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-CONTROL-EOF IS EQUAL TO 1
+               READ BALANCE-DETAILS NEXT RECORD
+                   AT END SET WS-CONTROL-EOF TO 1
+               END-READ
+               IF WS-CONTROL-EOF IS NOT EQUAL TO 1
+                   ADD 1 TO WS-CONTROL-ACCOUNT-COUNT
+                   ADD BALANCE-AMMOUNT TO WS-CONTROL-BALANCE-TOTAL
+               END-IF
+           END-PERFORM
+           CLOSE BALANCE-DETAILS
+
+           MOVE 0 TO WS-CONTROL-EOF
+           OPEN INPUT TRANSACTION-DETAILS
+           MOVE LOW-VALUES TO TRANSACTION-NUMBER
+           START TRANSACTION-DETAILS KEY IS GREATER THAN
+               TRANSACTION-NUMBER
+               INVALID KEY SET WS-CONTROL-EOF TO 1
+           END-START
+           PERFORM UNTIL WS-CONTROL-EOF IS EQUAL TO 1
+               READ TRANSACTION-DETAILS NEXT RECORD
+                   AT END SET WS-CONTROL-EOF TO 1
+               END-READ
+               IF WS-CONTROL-EOF IS NOT EQUAL TO 1 AND
+                   TRANSACTION-DATE IS EQUAL TO WS-CONTROL-TODAY-DATE
+                   ADD 1 TO WS-CONTROL-TX-COUNT
+                   IF TRANSACTION-SIGN = "+"
+                       ADD 1 TO WS-CONTROL-DEPOSIT-COUNT
+                       ADD TRANSACTION-AMMOUNT
+                           TO WS-CONTROL-DEPOSIT-TOTAL
+                   ELSE
+                       ADD 1 TO WS-CONTROL-WITHDRAW-COUNT
+                       ADD TRANSACTION-AMMOUNT
+                           TO WS-CONTROL-WITHDRAW-TOTAL
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACTION-DETAILS
+
+           DISPLAY "---- End-of-day control totals ----"
+           DISPLAY "Accounts on file: "WS-CONTROL-ACCOUNT-COUNT
+           DISPLAY "Total balance on file: "WS-CONTROL-BALANCE-TOTAL
+           DISPLAY "Transactions today: "WS-CONTROL-TX-COUNT
+           DISPLAY "Deposits today: "WS-CONTROL-DEPOSIT-COUNT
+               " totaling "WS-CONTROL-DEPOSIT-TOTAL
+           DISPLAY "Withdrawals today: "WS-CONTROL-WITHDRAW-COUNT
+               " totaling "WS-CONTROL-WITHDRAW-TOTAL.
+      * Convert WS-CONVERT-AMMOUNT from WS-CONVERT-FROM-CURRENCY to
+      * WS-CONVERT-TO-CURRENCY using the fixed rate table, via USD
+      * Write this deposit/withdraw as a held PENDING-TRANSACTIONS record
+      * instead of applying it immediately, since it is over the
+      * large-transaction threshold and needs a second teller's approval
+       QUEUE-PENDING-TRANSACTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-TRANSACTION-DATE
+           MOVE WS-CURRENT-TIME TO WS-TRANSACTION-TIME
+           ADD WS-TRANSACTION-DATE TO WS-TRANSACTION-TIME
+               GIVING WS-TRANSACTION-DATE-DATA
+           ADD WS-TRANSACTION-DATE-DATA TO CREATE-ACCOUNT-ID
+               GIVING PENDING-ID
+           MOVE CREATE-ACCOUNT-ID TO PENDING-ACCOUNT-ID
+           MOVE WS-PENDING-TYPE TO PENDING-TYPE
+           MOVE WS-PENDING-AMMOUNT TO PENDING-AMMOUNT
+           MOVE TRANSACTION-MEMO TO PENDING-MEMO
+           MOVE WS-ACCOUNT-CURRENCY TO PENDING-CURRENCY
+           OPEN I-O PENDING-TRANSACTIONS
+               WRITE PENDING-TRANSACTION
+                   INVALID KEY
+                       DISPLAY "Error: unable to queue transaction for a
+      -                    "pproval"
+                   NOT INVALID KEY
+                       DISPLAY "Transaction of "WS-PENDING-AMMOUNT
+                           " exceeds the large-transaction threshold and
+      -                    " is held for approval. Pending ID: "
+      -                    PENDING-ID
+           END-WRITE
+           CLOSE PENDING-TRANSACTIONS.
+      * Second teller confirms a held PENDING-TRANSACTIONS record by
+      * re-entering valid sign-in credentials for the account, then the
+      * transaction is applied and the hold removed
+       APPROVE-PENDING-TRANSACTION.
+           DISPLAY "Enter pending ID to approve..."
+           ACCEPT WS-APPROVE-ID
+           MOVE WS-APPROVE-ID TO PENDING-ID
+           MOVE "n" TO WS-APPROVE-FOUND
+           OPEN I-O PENDING-TRANSACTIONS
+               READ PENDING-TRANSACTIONS
+                   INVALID KEY
+                       DISPLAY "Error: pending transaction not found"
+                   NOT INVALID KEY
+                       IF PENDING-ACCOUNT-ID IS EQUAL TO
+                           CREATE-ACCOUNT-ID
+                           MOVE "y" TO WS-APPROVE-FOUND
+                       ELSE
+                           DISPLAY "Error: that pending transaction does
+      -                        " not belong to this account"
+                       END-IF
+               END-READ
+               IF WS-APPROVE-FOUND IS EQUAL TO "y"
+                   DISPLAY "Second teller: enter approving username..."
+                   ACCEPT WS-APPROVE-USER
+                   DISPLAY "Second teller: enter approving password..."
+                   ACCEPT WS-APPROVE-PASS
+                   MOVE WS-APPROVE-PASS TO WS-HASH-INPUT
+                   PERFORM HASH-PASSWORD
+                   MOVE WS-HASH-OUTPUT TO WS-APPROVE-PASS
+                   IF (WS-APPROVE-USER IS EQUAL TO CREATE-USERNAME AND
+                       WS-APPROVE-PASS IS EQUAL TO CREATE-PASSWORD) OR
+                       (CREATE-HAS-JOINT IS EQUAL TO "y" AND
+                       WS-APPROVE-USER IS EQUAL TO CREATE-USERNAME-2 AND
+                       WS-APPROVE-PASS IS EQUAL TO CREATE-PASSWORD-2)
+                       IF PENDING-TYPE IS EQUAL TO "D"
+                           ADD PENDING-AMMOUNT TO WS-ACCOUNT-VALUE
+                           MOVE "+" TO TRANSACTION-SIGN
+                       ELSE
+                           SUBTRACT PENDING-AMMOUNT FROM
+                               WS-ACCOUNT-VALUE
+                           MOVE "-" TO TRANSACTION-SIGN
+                       END-IF
+                       MOVE WS-CURRENT-DATE TO TRANSACTION-DATE
+                       MOVE CREATE-ACCOUNT-ID TO TRANSACTION-ID
+                       MOVE PENDING-AMMOUNT TO TRANSACTION-AMMOUNT
+                       MOVE PENDING-MEMO TO TRANSACTION-MEMO
+                       MOVE PENDING-CURRENCY TO TRANSACTION-CURRENCY
+                       MOVE WS-CURRENT-DATE TO WS-TRANSACTION-DATE
+                       MOVE WS-CURRENT-TIME TO WS-TRANSACTION-TIME
+                       ADD WS-TRANSACTION-DATE TO WS-TRANSACTION-TIME
+                           GIVING WS-TRANSACTION-DATE-DATA
+                       ADD WS-TRANSACTION-DATE-DATA TO TRANSACTION-ID
+                           GIVING TRANSACTION-NUMBER
+                       OPEN I-O TRANSACTION-DETAILS
+                           WRITE TRANSACTIONS
+                           INVALID KEY
+                               REWRITE TRANSACTIONS
+                           END-WRITE
+                       CLOSE TRANSACTION-DETAILS
+                       DELETE PENDING-TRANSACTIONS RECORD
+                           INVALID KEY
+                               DISPLAY "Error: unable to clear pending t
+      -                            "ransaction hold"
+                       END-DELETE
+      * Persist the approved balance change to BALANCE-DETAILS, the
+      * same idiom every other balance-mutating path in this file
+      * uses. BALANCE-ID is reset here rather than trusted from sign-
+      * in, since an earlier "transfer" command in this same session
+      * may have left it pointed at the destination account instead
+                       MOVE CREATE-ACCOUNT-ID TO BALANCE-ID
+                       MOVE WS-ACCOUNT-VALUE TO BALANCE-AMMOUNT
+                       OPEN I-O BALANCE-DETAILS
+                           WRITE BALANCES
+                               INVALID KEY DISPLAY "Saving updated bala
+      -                            "nce..."
+                                   REWRITE BALANCES
+                               NOT INVALID KEY DISPLAY "Balance updated
+      -                            "..."
+                           END-WRITE
+                       CLOSE BALANCE-DETAILS
+                       DISPLAY "Pending transaction "WS-APPROVE-ID
+                           " approved and applied"
+                   ELSE
+                       DISPLAY "Approving credentials invalid. Transacti
+      -                    "on remains pending..."
+                   END-IF
+               END-IF
+           CLOSE PENDING-TRANSACTIONS.
+       CONVERT-CURRENCY.
+           MOVE 1.0000 TO WS-CONVERT-FROM-RATE
+           MOVE 1.0000 TO WS-CONVERT-TO-RATE
+           PERFORM VARYING WS-CONVERT-IDX FROM 1 BY 1
+               UNTIL WS-CONVERT-IDX > 3
+               IF WS-CURRENCY-CODE(WS-CONVERT-IDX) IS EQUAL TO
+                   WS-CONVERT-FROM-CURRENCY
+                   MOVE WS-CURRENCY-RATE-TO-USD(WS-CONVERT-IDX)
+                       TO WS-CONVERT-FROM-RATE
+               END-IF
+               IF WS-CURRENCY-CODE(WS-CONVERT-IDX) IS EQUAL TO
+                   WS-CONVERT-TO-CURRENCY
+                   MOVE WS-CURRENCY-RATE-TO-USD(WS-CONVERT-IDX)
+                       TO WS-CONVERT-TO-RATE
+               END-IF
+           END-PERFORM
+           COMPUTE WS-CONVERT-AMMOUNT ROUNDED =
+               WS-CONVERT-AMMOUNT / WS-CONVERT-FROM-RATE
+               * WS-CONVERT-TO-RATE.
+      * Sum today's "-" TRANSACTION-DETAILS entries for this account into
+      * WS-DAILY-WITHDRAW-TOTAL, so a single session can't drain an
+      * account with no friction across repeated withdrawals
+       COMPUTE-DAILY-WITHDRAW-TOTAL.
+           MOVE 0 TO WS-DAILY-WITHDRAW-TOTAL
+           MOVE 0 TO WS-DAILY-WITHDRAW-EOF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-DATE TO WS-DAILY-WITHDRAW-TODAY
+           MOVE CREATE-ACCOUNT-ID TO TRANSACTION-ID
+           OPEN INPUT TRANSACTION-DETAILS
+               START TRANSACTION-DETAILS KEY IS EQUAL TO TRANSACTION-ID
+                   INVALID KEY SET WS-DAILY-WITHDRAW-EOF TO 1
+               END-START
+               PERFORM UNTIL WS-DAILY-WITHDRAW-EOF IS EQUAL TO 1
+                   READ TRANSACTION-DETAILS NEXT RECORD
+                       AT END SET WS-DAILY-WITHDRAW-EOF TO 1
+                   END-READ
+                   IF WS-DAILY-WITHDRAW-EOF IS NOT EQUAL TO 1 AND
+                       TRANSACTION-ID IS EQUAL TO CREATE-ACCOUNT-ID
+                       IF TRANSACTION-DATE IS EQUAL TO
+                           WS-DAILY-WITHDRAW-TODAY AND
+                           TRANSACTION-SIGN IS EQUAL TO "-"
+                           ADD TRANSACTION-AMMOUNT TO
+                               WS-DAILY-WITHDRAW-TOTAL
+                       END-IF
+                   ELSE IF WS-DAILY-WITHDRAW-EOF IS NOT EQUAL TO 1
+      * TRANSACTION-ID is the alternate key the scan is ordered on, so
+      * once it stops matching CREATE-ACCOUNT-ID the rest of the file
+      * can't match either; stop here instead of reading to true EOF
+                       SET WS-DAILY-WITHDRAW-EOF TO 1
+                   END-IF
+               END-PERFORM
+           CLOSE TRANSACTION-DETAILS.
+      * Teller-facing read/write/browse of the reference-code table,
+      * the same read/write/browse command shape INDEX-TEST uses
+       MAINTAIN-REFERENCE-CODES.
+           DISPLAY "Enter a command. 'read', 'write', or 'browse'"
+           ACCEPT WS-REF-COMMAND
+           IF WS-REF-COMMAND IS EQUAL TO "write"
+               DISPLAY "Enter reference code..."
+               ACCEPT REF-CODE
+               DISPLAY "Enter sign (+ or -)..."
+               ACCEPT REF-SIGN
+               DISPLAY "Enter description..."
+               ACCEPT REF-DESCRIPTION
+               OPEN I-O REFERENCE-CODES
+                   WRITE REFERENCE-CODE-RECORD
+                       INVALID KEY REWRITE REFERENCE-CODE-RECORD
+                       END-REWRITE
+                   END-WRITE
+               CLOSE REFERENCE-CODES
+           ELSE IF WS-REF-COMMAND IS EQUAL TO "read"
+               DISPLAY "Enter reference code..."
+               ACCEPT REF-CODE
+               OPEN INPUT REFERENCE-CODES
+                   READ REFERENCE-CODES
+                       INVALID KEY DISPLAY "Unknown reference code..."
+                       NOT INVALID KEY
+                           DISPLAY REF-CODE" "REF-SIGN" "
+                               REF-DESCRIPTION
+                   END-READ
+               CLOSE REFERENCE-CODES
+           ELSE IF WS-REF-COMMAND IS EQUAL TO "browse"
+               MOVE "n" TO WS-REF-EOF
+               OPEN INPUT REFERENCE-CODES
+                   MOVE LOW-VALUES TO REF-CODE
+                   START REFERENCE-CODES KEY IS GREATER THAN REF-CODE
+                       INVALID KEY MOVE "y" TO WS-REF-EOF
+                   END-START
+                   PERFORM UNTIL WS-REF-EOF IS EQUAL TO "y"
+                       READ REFERENCE-CODES NEXT RECORD
+                           AT END MOVE "y" TO WS-REF-EOF
+                           NOT AT END
+                               DISPLAY REF-CODE" "REF-SIGN" "
+                                   REF-DESCRIPTION
+                       END-READ
+                   END-PERFORM
+               CLOSE REFERENCE-CODES
+           END-IF.
+      * Look up the posting sign for a memo code in the reference-code
+      * table; if the table has no entry (or was never seeded) fall
+      * back to WS-REF-SIGN-RESULT's caller-supplied default so batch
+      * jobs behave exactly as before this table existed
+       GET-SIGN-FOR-MEMO-CODE.
+           MOVE TRANSACTION-MEMO TO REF-CODE
+           OPEN INPUT REFERENCE-CODES
+               READ REFERENCE-CODES
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE REF-SIGN TO TRANSACTION-SIGN
+               END-READ
+           CLOSE REFERENCE-CODES.
+      * Teller-facing maintenance for the configurable interest-rate
+      * table, the same read/write command shape MAINTAIN-REFERENCE-
+      * CODES uses
+       MAINTAIN-INTEREST-RATES.
+           DISPLAY "Enter a command. 'read' or 'write'"
+           ACCEPT WS-RATE-COMMAND
+           IF WS-RATE-COMMAND IS EQUAL TO "write"
+               DISPLAY "Enter account type (c)hecking or (s)avings..."
+               ACCEPT RATE-ACCOUNT-TYPE
+               DISPLAY "Enter interest rate percent (e.g. 1.5000)..."
+               ACCEPT RATE-PERCENT
+               OPEN I-O INTEREST-RATE-TABLE
+                   WRITE INTEREST-RATE-RECORD
+                       INVALID KEY REWRITE INTEREST-RATE-RECORD
+                       END-REWRITE
+                   END-WRITE
+               CLOSE INTEREST-RATE-TABLE
+           ELSE IF WS-RATE-COMMAND IS EQUAL TO "read"
+               DISPLAY "Enter account type (c)hecking or (s)avings..."
+               ACCEPT RATE-ACCOUNT-TYPE
+               OPEN INPUT INTEREST-RATE-TABLE
+                   READ INTEREST-RATE-TABLE
+                       INVALID KEY DISPLAY "No rate configured for thi
+      -                    "s account type..."
+                       NOT INVALID KEY
+                           DISPLAY RATE-ACCOUNT-TYPE" "RATE-PERCENT
+                   END-READ
+               CLOSE INTEREST-RATE-TABLE
+           END-IF.
+      * Look up the configured rate for BALANCE-ACCOUNT-TYPE, falling
+      * back to the original WS-ACCOUNT-INTEREST constant when no rate
+      * has been configured for that account type
+       GET-INTEREST-RATE-FOR-TYPE.
+           MOVE BALANCE-ACCOUNT-TYPE TO RATE-ACCOUNT-TYPE
+           OPEN INPUT INTEREST-RATE-TABLE
+               READ INTEREST-RATE-TABLE
+                   INVALID KEY MOVE WS-ACCOUNT-INTEREST TO
+                       WS-RATE-PERCENT
+                   NOT INVALID KEY MOVE RATE-PERCENT TO WS-RATE-PERCENT
+               END-READ
+           CLOSE INTEREST-RATE-TABLE.
+      * Same lookup as GET-INTEREST-RATE-FOR-TYPE, but for the
+      * interactive "interest" command, which must key off the signed-
+      * in session's own WS-ACCOUNT-TYPE rather than BALANCE-ACCOUNT-TYPE
+      * from the shared BALANCES FD record — an earlier "transfer"
+      * command's destination-account READ (no INTO) in this same
+      * session can leave that FD record holding a different account
+      * altogether
+       GET-INTEREST-RATE-FOR-SESSION.
+           MOVE WS-ACCOUNT-TYPE TO RATE-ACCOUNT-TYPE
+           OPEN INPUT INTEREST-RATE-TABLE
+               READ INTEREST-RATE-TABLE
+                   INVALID KEY MOVE WS-ACCOUNT-INTEREST TO
+                       WS-RATE-PERCENT
+                   NOT INVALID KEY MOVE RATE-PERCENT TO WS-RATE-PERCENT
                END-READ
-               CLOSE ACCOUNT-DETAILS.
+           CLOSE INTEREST-RATE-TABLE.
