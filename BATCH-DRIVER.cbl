@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      * Records which step of the nightly chain last completed, the
+      * same single-record overwrite-on-OUTPUT/read-on-INPUT
+      * checkpoint idiom BANK's own CHECKPOINT-FILE uses for its audit
+      * scan; lets a rerun after a crash or a failed step pick back up
+      * instead of redoing steps that already succeeded
+                   SELECT BATCH-CHECKPOINT-FILE ASSIGN TO "/Users/jona
+      -            "than/Documents/OpenCobolIDE/IO Files/batchdriver.
+      -            "checkpoint"
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD BATCH-CHECKPOINT-FILE.
+               01 CHECKPOINT-LAST-STEP PIC X(10).
+       WORKING-STORAGE SECTION.
+      * Nightly chain: pre-sort the transaction extract, summarize it,
+      * then post monthly interest, the same three jobs a teller would
+      * otherwise have to run by hand as separate "ex"/"ib" steps plus
+      * a standalone MY-SORT/STATISTICS run
+           01 WS-SORT-FILE-PATH PIC X(1000) VALUE
+               "/Users/jonathan/Documents/OpenCobolIDE/IO Files/transac
+      -        "tions.csv".
+           01 WS-SORT-KEY-COL-1 PIC 9(2) VALUE 3.
+           01 WS-SORT-KEY-COL-2 PIC 9(2) VALUE 2.
+           01 WS-SORT-ORDER PIC X(1) VALUE "a".
+
+           01 WS-STAT-FILE-PATH PIC X(1000) VALUE
+               "/Users/jonathan/Documents/OpenCobolIDE/IO Files/transac
+      -        "tions.csv".
+           01 WS-STAT-SEGMENT-SIZE PIC 9(10) VALUE 0.
+
+           01 WS-KYC-MEMBER-ID PIC 9(8) VALUE 0.
+           01 WS-BATCH-COMMAND PIC X(2) VALUE "ib".
+
+           01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+      * Blank = nothing completed yet this chain; otherwise the name
+      * of the last step that finished successfully
+           01 WS-LAST-STEP PIC X(10) VALUE SPACES.
+           01 WS-STEP-FAILED PIC A(1) VALUE "n".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT
+
+           IF WS-LAST-STEP IS EQUAL TO SPACES
+               PERFORM RUN-SORT-STEP
+           END-IF
+
+           IF WS-STEP-FAILED IS EQUAL TO "n" AND
+               (WS-LAST-STEP IS EQUAL TO SPACES OR
+                WS-LAST-STEP IS EQUAL TO "SORT")
+               PERFORM RUN-STATS-STEP
+           END-IF
+
+           IF WS-STEP-FAILED IS EQUAL TO "n" AND
+               (WS-LAST-STEP IS EQUAL TO SPACES OR
+                WS-LAST-STEP IS EQUAL TO "SORT" OR
+                WS-LAST-STEP IS EQUAL TO "STATS")
+               PERFORM RUN-INTEREST-STEP
+           END-IF
+
+           IF WS-STEP-FAILED IS EQUAL TO "y"
+               DISPLAY "BATCH-DRIVER: chain aborted; rerun to resume f
+      -            "rom the last completed step"
+           ELSE
+               IF WS-LAST-STEP IS EQUAL TO "INTEREST"
+      * The whole chain is done; clear the checkpoint so tomorrow's
+      * run starts from the sort step again instead of doing nothing
+      * forever
+                   MOVE SPACES TO WS-LAST-STEP
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               DISPLAY "BATCH-DRIVER: nightly batch chain complete..."
+           END-IF
+
+           STOP RUN.
+      * Skip-ahead state: blank/"SORT"/"STATS"/"INTEREST" records which
+      * step last completed successfully, so a rerun after a crash
+      * does not redo work that already succeeded
+       READ-CHECKPOINT.
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS IS EQUAL TO "00"
+               READ BATCH-CHECKPOINT-FILE
+                   AT END MOVE SPACES TO WS-LAST-STEP
+                   NOT AT END MOVE CHECKPOINT-LAST-STEP TO WS-LAST-STEP
+               END-READ
+           ELSE
+               MOVE SPACES TO WS-LAST-STEP
+           END-IF
+           CLOSE BATCH-CHECKPOINT-FILE.
+       SAVE-CHECKPOINT.
+           MOVE WS-LAST-STEP TO CHECKPOINT-LAST-STEP
+           OPEN OUTPUT BATCH-CHECKPOINT-FILE
+               WRITE CHECKPOINT-LAST-STEP
+           CLOSE BATCH-CHECKPOINT-FILE.
+       RUN-SORT-STEP.
+           DISPLAY "BATCH-DRIVER: starting nightly sort job..."
+           CALL "MY-SORT" USING WS-SORT-FILE-PATH WS-SORT-KEY-COL-1
+               WS-SORT-KEY-COL-2 WS-SORT-ORDER
+               ON EXCEPTION
+                   DISPLAY "BATCH-DRIVER: sort job failed to run; abor
+      -                "ting chain"
+                   MOVE "y" TO WS-STEP-FAILED
+               NOT ON EXCEPTION
+                   DISPLAY "BATCH-DRIVER: sort job complete..."
+                   MOVE "SORT" TO WS-LAST-STEP
+                   PERFORM SAVE-CHECKPOINT
+           END-CALL.
+       RUN-STATS-STEP.
+           DISPLAY "BATCH-DRIVER: starting nightly statistics job..."
+           CALL "STATISTICS" USING WS-STAT-FILE-PATH
+               WS-STAT-SEGMENT-SIZE
+               ON EXCEPTION
+                   DISPLAY "BATCH-DRIVER: statistics job failed to ru
+      -                "n; aborting chain"
+                   MOVE "y" TO WS-STEP-FAILED
+               NOT ON EXCEPTION
+                   DISPLAY "BATCH-DRIVER: statistics job complete..."
+                   MOVE "STATS" TO WS-LAST-STEP
+                   PERFORM SAVE-CHECKPOINT
+           END-CALL.
+       RUN-INTEREST-STEP.
+           DISPLAY "BATCH-DRIVER: starting nightly interest job..."
+           CALL "BANK" USING WS-KYC-MEMBER-ID WS-BATCH-COMMAND
+               ON EXCEPTION
+                   DISPLAY "BATCH-DRIVER: interest job failed to run;
+      -                " aborting chain"
+                   MOVE "y" TO WS-STEP-FAILED
+               NOT ON EXCEPTION
+                   DISPLAY "BATCH-DRIVER: interest job complete..."
+                   MOVE "INTEREST" TO WS-LAST-STEP
+                   PERFORM SAVE-CHECKPOINT
+           END-CALL.
+       END PROGRAM BATCH-DRIVER.
