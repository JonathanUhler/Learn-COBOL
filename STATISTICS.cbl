@@ -30,12 +30,56 @@
            01 WS-MAX PIC 9(10) VALUE 0.
            01 WS-MIN PIC 9(10) VALUE 9999999999999999.
            01 WS-RANGE PIC 9(10) VALUE 0.
-       PROCEDURE DIVISION.
+      * Segment break-down variables: every WS-SEGMENT-SIZE records get
+      * their own sum/max/min/mean line instead of one file-wide total
+           01 WS-SEGMENT-SIZE PIC 9(10) VALUE 0.
+           01 WS-SEGMENT-NUMBER PIC 9(5) VALUE 0.
+           01 WS-SEGMENT-COUNT PIC 9(10) VALUE 0.
+           01 WS-SEGMENT-SUM PIC 9(10) VALUE 0.
+           01 WS-SEGMENT-MAX PIC 9(10) VALUE 0.
+           01 WS-SEGMENT-MIN PIC 9(10) VALUE 9999999999999999.
+           01 WS-SEGMENT-MEAN PIC 9(10) VALUE 0.
+      * Median/standard deviation support: every number seen is kept in
+      * a table (capped at WS-VALUES-MAX so a run-away file can't blow
+      * up WORKING-STORAGE) so it can be sorted in place, the same way
+      * MY-SORT orders records, and a running sum of squares is kept
+      * alongside WS-SUM/WS-SEGMENT-SUM for the standard deviation
+           01 WS-VALUES-MAX PIC 9(5) VALUE 10000.
+           01 WS-VALUES-TABLE.
+               05 WS-VALUE PIC 9(10) OCCURS 10000 TIMES.
+           01 WS-SEGMENT-VALUES-TABLE.
+               05 WS-SEGMENT-VALUE PIC 9(10) OCCURS 10000 TIMES.
+           01 WS-SUM-SQUARES PIC 9(18) VALUE 0.
+           01 WS-SEGMENT-SUM-SQUARES PIC 9(18) VALUE 0.
+           01 WS-MEDIAN PIC 9(10) VALUE 0.
+           01 WS-SEGMENT-MEDIAN PIC 9(10) VALUE 0.
+           01 WS-VARIANCE PIC 9(10)V9(4) VALUE 0.
+           01 WS-SEGMENT-VARIANCE PIC 9(10)V9(4) VALUE 0.
+           01 WS-STD-DEV PIC 9(10)V9(4) VALUE 0.
+           01 WS-SEGMENT-STD-DEV PIC 9(10)V9(4) VALUE 0.
+           01 WS-SORT-LIMIT PIC 9(5) VALUE 0.
+           01 WS-SORT-I PIC 9(5) VALUE 0.
+           01 WS-SORT-J PIC 9(5) VALUE 0.
+           01 WS-SORT-TEMP PIC 9(10) VALUE 0.
+           01 WS-MEDIAN-MID PIC 9(5) VALUE 0.
+       LINKAGE SECTION.
+      * Supplied by a caller (e.g. BATCH-DRIVER's nightly chain); a
+      * blank LS-STAT-FILE-PATH falls back to interactive prompts when
+      * STATISTICS is run standalone, the same convention MY-SORT uses
+           01 LS-STAT-FILE-PATH PIC X(1000).
+           01 LS-STAT-SEGMENT-SIZE PIC 9(10).
+       PROCEDURE DIVISION USING LS-STAT-FILE-PATH LS-STAT-SEGMENT-SIZE.
        MAIN-PROCEDURE.
-           DISPLAY "Enter file path..."
-           ACCEPT WS-FILE-PATH
-           DISPLAY "Enter a command. 'stat' or 'edit'..."
-           ACCEPT WS-COMMAND
+           IF LS-STAT-FILE-PATH IS EQUAL TO SPACES
+               DISPLAY "Enter file path..."
+               ACCEPT WS-FILE-PATH
+               DISPLAY "Enter a command. 'stat' or 'edit'..."
+               ACCEPT WS-COMMAND
+           ELSE
+               MOVE LS-STAT-FILE-PATH TO WS-FILE-PATH
+               MOVE LS-STAT-SEGMENT-SIZE TO WS-SEGMENT-SIZE
+               MOVE "stat" TO WS-COMMAND
+           END-IF
 
            IF WS-COMMAND = "edit"
                OPEN OUTPUT STATISTICS-FILE
@@ -48,38 +92,187 @@
                END-PERFORM
                CLOSE STATISTICS-FILE
            ELSE IF WS-COMMAND = "stat"
+               IF LS-STAT-FILE-PATH IS EQUAL TO SPACES
+                   DISPLAY "Records per segment, or 0 for one file-wide
+      -                " total..."
+                   ACCEPT WS-SEGMENT-SIZE
+               END-IF
                OPEN INPUT STATISTICS-FILE
 
                PERFORM UNTIL WS-EOF='Y'
                    READ STATISTICS-FILE INTO WS-STATISTICS-NUMS
                        AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END ADD 1 TO WS-NUMBER-COUNT
+                       NOT AT END
+                           ADD 1 TO WS-NUMBER-COUNT
+                           ADD FS-NUMBER TO WS-SUM
+                           COMPUTE WS-SUM-SQUARES =
+                               WS-SUM-SQUARES + (FS-NUMBER * FS-NUMBER)
+                           IF WS-NUMBER-COUNT <= WS-VALUES-MAX
+                               MOVE FS-NUMBER TO
+                                   WS-VALUE(WS-NUMBER-COUNT)
+                           END-IF
+                           IF FS-NUMBER > WS-MAX
+                               MOVE FS-NUMBER TO WS-MAX
+                           END-IF
+                           IF FS-NUMBER < WS-MIN
+                               MOVE FS-NUMBER TO WS-MIN
+                           END-IF
+                           IF WS-SEGMENT-SIZE > 0
+                               ADD 1 TO WS-SEGMENT-COUNT
+                               ADD FS-NUMBER TO WS-SEGMENT-SUM
+                               COMPUTE WS-SEGMENT-SUM-SQUARES =
+                                   WS-SEGMENT-SUM-SQUARES +
+                                   (FS-NUMBER * FS-NUMBER)
+                               IF WS-SEGMENT-COUNT <= WS-VALUES-MAX
+                                   MOVE FS-NUMBER TO WS-SEGMENT-VALUE
+                                       (WS-SEGMENT-COUNT)
+                               END-IF
+                               IF FS-NUMBER > WS-SEGMENT-MAX
+                                   MOVE FS-NUMBER TO WS-SEGMENT-MAX
+                               END-IF
+                               IF FS-NUMBER < WS-SEGMENT-MIN
+                                   MOVE FS-NUMBER TO WS-SEGMENT-MIN
+                               END-IF
+                               IF WS-SEGMENT-COUNT = WS-SEGMENT-SIZE
+                                   PERFORM DISPLAY-SEGMENT-STATS
+                               END-IF
+                           END-IF
                    END-READ
-
-               ADD FS-NUMBER TO WS-SUM
-               SUBTRACT FS-NUMBER FROM WS-SUM GIVING WS-SUM-FINAL
-               IF FS-NUMBER > WS-MAX
-                   MOVE FS-NUMBER TO WS-MAX
-               END-IF
-               IF FS-NUMBER < WS-MIN
-                   MOVE FS-NUMBER TO WS-MIN
-               END-IF
-
-               SUBTRACT WS-MAX FROM WS-MIN GIVING WS-RANGE
-               DIVIDE WS-SUM-FINAL BY WS-NUMBER-COUNT GIVING WS-MEAN
-
                END-PERFORM
                CLOSE STATISTICS-FILE
+               IF WS-SEGMENT-SIZE > 0 AND WS-SEGMENT-COUNT > 0
+                   PERFORM DISPLAY-SEGMENT-STATS
+               END-IF
 
+               MOVE WS-SUM TO WS-SUM-FINAL
+               SUBTRACT WS-MIN FROM WS-MAX GIVING WS-RANGE
+               IF WS-NUMBER-COUNT > 0
+                   DIVIDE WS-SUM-FINAL BY WS-NUMBER-COUNT
+                       GIVING WS-MEAN
+                   PERFORM CALCULATE-FILE-MEDIAN-AND-STD-DEV
+               END-IF
+
+               DISPLAY "---- File-wide totals ----"
                DISPLAY "Ammount of numbers: "WS-NUMBER-COUNT
                DISPLAY "Sum: "WS-SUM-FINAL
                DISPLAY "Max: "WS-MAX
                DISPLAY "Min: "WS-MIN
                DISPLAY "Range: "WS-RANGE
                DISPLAY "Mean: "WS-MEAN
+               DISPLAY "Median: "WS-MEDIAN
+               DISPLAY "Standard deviation: "WS-STD-DEV
+               IF WS-NUMBER-COUNT > WS-VALUES-MAX
+                   DISPLAY "Note: median is approximate; only the fir
+      -                "st "WS-VALUES-MAX" of "WS-NUMBER-COUNT" numbe
+      -                "rs were kept for sorting"
+               END-IF
 
            END-IF.
-           STOP RUN.
+           IF LS-STAT-FILE-PATH IS EQUAL TO SPACES
+               STOP RUN
+           ELSE
+               GOBACK
+           END-IF.
+      * One segment's worth of records has been accumulated (or the
+      * file ended mid-segment); display its stats and reset for the
+      * next segment
+       DISPLAY-SEGMENT-STATS.
+           ADD 1 TO WS-SEGMENT-NUMBER
+           IF WS-SEGMENT-COUNT > 0
+               DIVIDE WS-SEGMENT-SUM BY WS-SEGMENT-COUNT
+                   GIVING WS-SEGMENT-MEAN
+               PERFORM CALCULATE-SEGMENT-MEDIAN-AND-STD-DEV
+           END-IF
+           DISPLAY "---- Segment "WS-SEGMENT-NUMBER" ----"
+           DISPLAY "Ammount of numbers: "WS-SEGMENT-COUNT
+           DISPLAY "Sum: "WS-SEGMENT-SUM
+           DISPLAY "Max: "WS-SEGMENT-MAX
+           DISPLAY "Min: "WS-SEGMENT-MIN
+           DISPLAY "Mean: "WS-SEGMENT-MEAN
+           DISPLAY "Median: "WS-SEGMENT-MEDIAN
+           DISPLAY "Standard deviation: "WS-SEGMENT-STD-DEV
+           IF WS-SEGMENT-COUNT > WS-VALUES-MAX
+               DISPLAY "Note: median is approximate; only the first "
+                   WS-VALUES-MAX" of "WS-SEGMENT-COUNT" numbers were
+      -            " kept for sorting"
+           END-IF
+           MOVE 0 TO WS-SEGMENT-COUNT
+           MOVE 0 TO WS-SEGMENT-SUM
+           MOVE 0 TO WS-SEGMENT-SUM-SQUARES
+           MOVE 0 TO WS-SEGMENT-MAX
+           MOVE 9999999999999999 TO WS-SEGMENT-MIN.
+      * Sorts the first WS-SORT-LIMIT entries of WS-VALUES-TABLE in
+      * place (a small bubble sort, since this table is capped at
+      * WS-VALUES-MAX rather than an unbounded external SORT file),
+      * then picks the middle value(s); also derives the standard
+      * deviation from the running sum-of-squares the same pass kept
+       CALCULATE-FILE-MEDIAN-AND-STD-DEV.
+           MOVE WS-NUMBER-COUNT TO WS-SORT-LIMIT
+           IF WS-SORT-LIMIT > WS-VALUES-MAX
+               MOVE WS-VALUES-MAX TO WS-SORT-LIMIT
+           END-IF
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-SORT-LIMIT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > (WS-SORT-LIMIT - WS-SORT-I)
+                   IF WS-VALUE(WS-SORT-J) > WS-VALUE(WS-SORT-J + 1)
+                       MOVE WS-VALUE(WS-SORT-J) TO WS-SORT-TEMP
+                       MOVE WS-VALUE(WS-SORT-J + 1) TO
+                           WS-VALUE(WS-SORT-J)
+                       MOVE WS-SORT-TEMP TO WS-VALUE(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF FUNCTION MOD(WS-SORT-LIMIT, 2) = 0
+               COMPUTE WS-MEDIAN-MID = WS-SORT-LIMIT / 2
+               COMPUTE WS-MEDIAN = (WS-VALUE(WS-MEDIAN-MID) +
+                   WS-VALUE(WS-MEDIAN-MID + 1)) / 2
+           ELSE
+               COMPUTE WS-MEDIAN-MID = (WS-SORT-LIMIT / 2) + 1
+               MOVE WS-VALUE(WS-MEDIAN-MID) TO WS-MEDIAN
+           END-IF
+           COMPUTE WS-VARIANCE ROUNDED =
+               ((WS-NUMBER-COUNT * WS-SUM-SQUARES) -
+               (WS-SUM-FINAL * WS-SUM-FINAL)) /
+               (WS-NUMBER-COUNT * WS-NUMBER-COUNT)
+           COMPUTE WS-STD-DEV ROUNDED = FUNCTION SQRT(WS-VARIANCE).
+      * Same sort/median/std-dev derivation as
+      * CALCULATE-FILE-MEDIAN-AND-STD-DEV, but over the per-segment
+      * table and accumulators instead of the file-wide ones
+       CALCULATE-SEGMENT-MEDIAN-AND-STD-DEV.
+           MOVE WS-SEGMENT-COUNT TO WS-SORT-LIMIT
+           IF WS-SORT-LIMIT > WS-VALUES-MAX
+               MOVE WS-VALUES-MAX TO WS-SORT-LIMIT
+           END-IF
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-SORT-LIMIT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > (WS-SORT-LIMIT - WS-SORT-I)
+                   IF WS-SEGMENT-VALUE(WS-SORT-J) >
+                       WS-SEGMENT-VALUE(WS-SORT-J + 1)
+                       MOVE WS-SEGMENT-VALUE(WS-SORT-J) TO WS-SORT-TEMP
+                       MOVE WS-SEGMENT-VALUE(WS-SORT-J + 1) TO
+                           WS-SEGMENT-VALUE(WS-SORT-J)
+                       MOVE WS-SORT-TEMP TO
+                           WS-SEGMENT-VALUE(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           IF FUNCTION MOD(WS-SORT-LIMIT, 2) = 0
+               COMPUTE WS-MEDIAN-MID = WS-SORT-LIMIT / 2
+               COMPUTE WS-SEGMENT-MEDIAN =
+                   (WS-SEGMENT-VALUE(WS-MEDIAN-MID) +
+                   WS-SEGMENT-VALUE(WS-MEDIAN-MID + 1)) / 2
+           ELSE
+               COMPUTE WS-MEDIAN-MID = (WS-SORT-LIMIT / 2) + 1
+               MOVE WS-SEGMENT-VALUE(WS-MEDIAN-MID) TO WS-SEGMENT-MEDIAN
+           END-IF
+           COMPUTE WS-SEGMENT-VARIANCE ROUNDED =
+               ((WS-SEGMENT-COUNT * WS-SEGMENT-SUM-SQUARES) -
+               (WS-SEGMENT-SUM * WS-SEGMENT-SUM)) /
+               (WS-SEGMENT-COUNT * WS-SEGMENT-COUNT)
+           COMPUTE WS-SEGMENT-STD-DEV ROUNDED =
+               FUNCTION SQRT(WS-SEGMENT-VARIANCE).
 
        GET-FILE-CONTENT.
            DISPLAY "Enter numbers (less than 1e10 in length) to write. E
