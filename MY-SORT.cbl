@@ -16,19 +16,123 @@
        DATA DIVISION.
            FILE SECTION.
            FD INPUT-FILE.
-               01 NUMBER-IN PIC 9(10).
+               01 SORT-LINE-IN PIC X(200).
            SD WORK-FILE.
-               01 NUMBER-WRK PIC 9(10).
+               01 SORT-WORK-RECORD.
+                   05 WORK-KEY-1 PIC 9(10).
+                   05 WORK-KEY-2 PIC 9(10).
+                   05 WORK-LINE PIC X(200).
        WORKING-STORAGE SECTION.
            01 WS-FILE-PATH PIC X(1000).
-       PROCEDURE DIVISION.
+      * a = ascending, d = descending
+           01 WS-SORT-ORDER PIC X(1) VALUE "a".
+      * Column number (1-based, comma-delimited) of each sort key;
+      * 0 for WS-SORT-KEY-COL-2 means a single-key sort
+           01 WS-SORT-KEY-COL-1 PIC 9(2) VALUE 1.
+           01 WS-SORT-KEY-COL-2 PIC 9(2) VALUE 0.
+           01 WS-SORT-EOF PIC A(1) VALUE "n".
+           01 WS-SORT-RELEASE-EOF PIC A(1) VALUE "n".
+           01 WS-COLUMN-COUNT PIC 9(2).
+           01 WS-COLUMNS.
+               05 WS-COLUMN PIC X(20) OCCURS 8 TIMES.
+       LINKAGE SECTION.
+      * Supplied by a caller (e.g. BANK's nightly transaction-extract
+      * pre-sort); left blank/zero to fall back to interactive prompts
+      * when MY-SORT is run standalone
+           01 LS-SORT-FILE-PATH PIC X(1000).
+           01 LS-SORT-KEY-COL-1 PIC 9(2).
+           01 LS-SORT-KEY-COL-2 PIC 9(2).
+           01 LS-SORT-ORDER PIC X(1).
+       PROCEDURE DIVISION USING LS-SORT-FILE-PATH LS-SORT-KEY-COL-1
+           LS-SORT-KEY-COL-2 LS-SORT-ORDER.
        MAIN-PROCEDURE.
-           DISPLAY "Enter file path..."
-           ACCEPT WS-FILE-PATH
+           IF LS-SORT-FILE-PATH IS EQUAL TO SPACES
+               DISPLAY "Enter file path..."
+               ACCEPT WS-FILE-PATH
+               DISPLAY "Sort ascending or descending? a/d"
+               ACCEPT WS-SORT-ORDER
+               DISPLAY "Enter primary sort key column (1-based)..."
+               ACCEPT WS-SORT-KEY-COL-1
+               DISPLAY "Enter secondary sort key column, or 0 for none
+      -            "..."
+               ACCEPT WS-SORT-KEY-COL-2
+           ELSE
+               MOVE LS-SORT-FILE-PATH TO WS-FILE-PATH
+               MOVE LS-SORT-ORDER TO WS-SORT-ORDER
+               MOVE LS-SORT-KEY-COL-1 TO WS-SORT-KEY-COL-1
+               MOVE LS-SORT-KEY-COL-2 TO WS-SORT-KEY-COL-2
+           END-IF
 
-           SORT WORK-FILE ON ASCENDING KEY NUMBER-IN
-               USING INPUT-FILE
-               GIVING INPUT-FILE
+           IF WS-SORT-KEY-COL-1 = 0
+               MOVE 1 TO WS-SORT-KEY-COL-1
+           END-IF
 
-           STOP RUN.
+           IF WS-SORT-ORDER IS EQUAL TO "d"
+               SORT WORK-FILE ON DESCENDING KEY WORK-KEY-1
+                   ON DESCENDING KEY WORK-KEY-2
+                   INPUT PROCEDURE IS BUILD-SORT-RECORDS
+                   OUTPUT PROCEDURE IS WRITE-SORTED-RECORDS
+           ELSE
+               SORT WORK-FILE ON ASCENDING KEY WORK-KEY-1
+                   ON ASCENDING KEY WORK-KEY-2
+                   INPUT PROCEDURE IS BUILD-SORT-RECORDS
+                   OUTPUT PROCEDURE IS WRITE-SORTED-RECORDS
+           END-IF
+
+           IF LS-SORT-FILE-PATH IS EQUAL TO SPACES
+               STOP RUN
+           ELSE
+               GOBACK
+           END-IF.
+      * Read every line of the input file, split it on commas, and
+      * RELEASE a sort record carrying the chosen key column(s) plus
+      * the original line so it can be written back out unchanged
+       BUILD-SORT-RECORDS.
+           MOVE "n" TO WS-SORT-EOF
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL WS-SORT-EOF IS EQUAL TO "y"
+               READ INPUT-FILE INTO SORT-LINE-IN
+                   AT END MOVE "y" TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM PARSE-SORT-KEYS
+                       MOVE SORT-LINE-IN TO WORK-LINE
+                       RELEASE SORT-WORK-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE.
+      * A line with no commas (the original one-number-per-line format)
+      * lands entirely in column 1, so plain numeric files sort exactly
+      * as they did before this request
+       PARSE-SORT-KEYS.
+           MOVE 0 TO WORK-KEY-1
+           MOVE 0 TO WORK-KEY-2
+           MOVE SPACES TO WS-COLUMNS
+           UNSTRING SORT-LINE-IN DELIMITED BY ","
+               INTO WS-COLUMN(1) WS-COLUMN(2) WS-COLUMN(3) WS-COLUMN(4)
+                   WS-COLUMN(5) WS-COLUMN(6) WS-COLUMN(7) WS-COLUMN(8)
+               TALLYING IN WS-COLUMN-COUNT
+           END-UNSTRING
+           IF WS-SORT-KEY-COL-1 > 0 AND
+               WS-SORT-KEY-COL-1 <= WS-COLUMN-COUNT
+               MOVE FUNCTION NUMVAL(WS-COLUMN(WS-SORT-KEY-COL-1))
+                   TO WORK-KEY-1
+           END-IF
+           IF WS-SORT-KEY-COL-2 > 0 AND
+               WS-SORT-KEY-COL-2 <= WS-COLUMN-COUNT
+               MOVE FUNCTION NUMVAL(WS-COLUMN(WS-SORT-KEY-COL-2))
+                   TO WORK-KEY-2
+           END-IF.
+      * Write every sorted record's original line back out, overwriting
+      * the input file, the same in-place behavior the old USING/GIVING
+      * form of this SORT had
+       WRITE-SORTED-RECORDS.
+           MOVE "n" TO WS-SORT-RELEASE-EOF
+           OPEN OUTPUT INPUT-FILE
+           PERFORM UNTIL WS-SORT-RELEASE-EOF IS EQUAL TO "y"
+               RETURN WORK-FILE
+                   AT END MOVE "y" TO WS-SORT-RELEASE-EOF
+                   NOT AT END WRITE SORT-LINE-IN FROM WORK-LINE
+               END-RETURN
+           END-PERFORM
+           CLOSE INPUT-FILE.
        END PROGRAM MY-SORT.
