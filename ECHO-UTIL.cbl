@@ -6,13 +6,60 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ECHO-UTIL.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      * Every inter-program message that passes through here is logged
+                   SELECT ECHO-LOG ASSIGN TO "/Users/jonathan/Documents/
+      -            "OpenCobolIDE/IO Files/echo.log"
+                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION.
+           FILE SECTION.
+           FD ECHO-LOG.
+               01 ECHO-LOG-LINE PIC X(1040).
+       WORKING-STORAGE SECTION.
+           01 WS-CURRENT-DATE-DATA.
+               05 WS-CURRENT-DATE.
+                   10 WS-CURRENT-YEAR PIC 9(4).
+                   10 WS-CURRENT-MONTH PIC 9(2).
+                   10 WS-CURRENT-DAY PIC 9(2).
+               05 WS-CURRENT-TIME.
+                   10 WS-CURRENT-HOURS PIC 9(2).
+                   10 WS-CURRENT-MINUTE PIC 9(2).
+                   10 WS-CURRENT-SECOND PIC 9(2).
+                   10 WS-CURRENT-MILLISECONDS PIC 9(2).
+      * UTC offset ("+HHMM"/"-HHMM"), the last 5 characters of
+      * FUNCTION CURRENT-DATE's 21-character result
+               05 WS-CURRENT-UTC-OFFSET.
+                   10 WS-CURRENT-UTC-SIGN PIC X(1).
+                   10 WS-CURRENT-UTC-HOURS PIC 9(2).
+                   10 WS-CURRENT-UTC-MINUTES PIC 9(2).
        LINKAGE SECTION.
            01 LS-INPUT PIC X(1000).
-       PROCEDURE DIVISION USING LS-INPUT.
+      * 00 = echoed ok, 90 = request was blank, nothing to echo
+           01 LS-STATUS-CODE PIC 9(2).
+      * Calling program's own name, so the log can trace which program
+      * sent each message; blank if the caller does not supply one
+           01 LS-CALLER-NAME PIC X(30).
+       PROCEDURE DIVISION USING LS-INPUT LS-STATUS-CODE LS-CALLER-NAME.
            DISPLAY "Running ECHO-UTIL..."
-           DISPLAY LS-INPUT
+           IF LS-INPUT IS EQUAL TO SPACES
+               MOVE 90 TO LS-STATUS-CODE
+           ELSE
+               DISPLAY LS-INPUT
+               MOVE 00 TO LS-STATUS-CODE
+           END-IF
+           PERFORM LOG-ECHO-MESSAGE
 
-           STOP RUN.
+           GOBACK.
+       LOG-ECHO-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE SPACES TO ECHO-LOG-LINE
+           STRING "date=" WS-CURRENT-DATE " time=" WS-CURRENT-TIME
+               " caller=" LS-CALLER-NAME " status=" LS-STATUS-CODE
+               " message=" LS-INPUT
+               DELIMITED BY SIZE INTO ECHO-LOG-LINE
+           OPEN EXTEND ECHO-LOG
+               WRITE ECHO-LOG-LINE
+           CLOSE ECHO-LOG.
        END PROGRAM ECHO-UTIL.
