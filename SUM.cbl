@@ -6,18 +6,91 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUM-NUMBERS.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT SUM-FILE ASSIGN TO WS-FILE-PATH
+                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD SUM-FILE.
+               01 SUM-FILE-LINE PIC X(100).
        WORKING-STORAGE SECTION.
            01 WS-NUM1 PIC 9(8) VALUE 0.
            01 WS-NUM2 PIC 9(8) VALUE 0.
-           01 WS-SUM PIC 9(8) VALUE 0.
+           01 WS-SUM PIC S9(10)V9(2) VALUE 0.
+      * Amount/sign pairs, the same convention BANK uses for
+      * TRANSACTION-AMMOUNT/TRANSACTION-SIGN instead of a native
+      * signed numeric field
+           01 WS-SIGN1 PIC X(1) VALUE "+".
+           01 WS-SIGN2 PIC X(1) VALUE "+".
+           01 WS-MODE PIC X(1).
+           01 WS-FILE-PATH PIC X(1000).
+           01 WS-EOF PIC A(1) VALUE "n".
+           01 WS-LINE-AMMOUNT PIC 9(10)V9(2).
+           01 WS-LINE-SIGN PIC X(1).
+           01 WS-COLUMN-COUNT PIC 9(2).
+           01 WS-COLUMNS.
+               05 WS-COLUMN PIC X(20) OCCURS 2 TIMES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Input 2 positive integers seperated by a carraige
-      -     "return..."
-            ACCEPT WS-NUM1
-            ACCEPT WS-NUM2
-            ADD WS-NUM1 WS-NUM2 TO WS-SUM
-            DISPLAY WS-SUM
-            STOP RUN.
+           DISPLAY "Sum two numbers, or a list from a file? n/f"
+           ACCEPT WS-MODE
+           IF WS-MODE IS EQUAL TO "f"
+               PERFORM SUM-FROM-FILE
+           ELSE
+               PERFORM SUM-TWO-NUMBERS
+           END-IF
+           DISPLAY WS-SUM
+           STOP RUN.
+      * Two positive magnitudes with their own sign, applied the same
+      * way BANK posts a "+" deposit or a "-" withdrawal
+       SUM-TWO-NUMBERS.
+           DISPLAY "Input 2 positive integers seperated by a carraige
+      -        "return..."
+           ACCEPT WS-NUM1
+           ACCEPT WS-NUM2
+           DISPLAY "Sign for the first number? +/-"
+           ACCEPT WS-SIGN1
+           DISPLAY "Sign for the second number? +/-"
+           ACCEPT WS-SIGN2
+           IF WS-SIGN1 IS EQUAL TO "-"
+               SUBTRACT WS-NUM1 FROM WS-SUM
+           ELSE
+               ADD WS-NUM1 TO WS-SUM
+           END-IF
+           IF WS-SIGN2 IS EQUAL TO "-"
+               SUBTRACT WS-NUM2 FROM WS-SUM
+           ELSE
+               ADD WS-NUM2 TO WS-SUM
+           END-IF.
+      * Each line is "ammount,sign" (e.g. "100.00,+"), the same
+      * amount/sign pairing BANK writes to its CSV transaction extract
+       SUM-FROM-FILE.
+           DISPLAY "Enter file path..."
+           ACCEPT WS-FILE-PATH
+           OPEN INPUT SUM-FILE
+           PERFORM UNTIL WS-EOF IS EQUAL TO "y"
+               READ SUM-FILE
+                   AT END MOVE "y" TO WS-EOF
+                   NOT AT END PERFORM ADD-SUM-FILE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE SUM-FILE.
+       ADD-SUM-FILE-LINE.
+           MOVE SPACES TO WS-COLUMNS
+           UNSTRING SUM-FILE-LINE DELIMITED BY ","
+               INTO WS-COLUMN(1) WS-COLUMN(2)
+               TALLYING IN WS-COLUMN-COUNT
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(WS-COLUMN(1)) TO WS-LINE-AMMOUNT
+           MOVE "+" TO WS-LINE-SIGN
+           IF WS-COLUMN-COUNT >= 2
+               MOVE WS-COLUMN(2)(1:1) TO WS-LINE-SIGN
+           END-IF
+           IF WS-LINE-SIGN IS EQUAL TO "-"
+               SUBTRACT WS-LINE-AMMOUNT FROM WS-SUM
+           ELSE
+               ADD WS-LINE-AMMOUNT TO WS-SUM
+           END-IF.
        END PROGRAM SUM-NUMBERS.
