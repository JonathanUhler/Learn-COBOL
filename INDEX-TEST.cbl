@@ -21,21 +21,31 @@
                05 FILE-MESSAGE PIC X(100).
                05 MESSAGE-ID PIC X(10).
        WORKING-STORAGE SECTION.
-           01 WS-COMMAND PIC X(5).
+           01 WS-COMMAND PIC X(6).
            01 WS-FILE-STATUS PIC 9(2).
            01 WS-FILE-PATH PIC X(100).
            01 WS-FILE-CONTENT.
                05 WS-FILE-MESSAGE PIC X(100).
                05 WS-MESSAGE-ID PIC X(10).
+           01 WS-BROWSE-EOF PIC A(1) VALUE "n".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter file path..."
            ACCEPT WS-FILE-PATH
            
-           DISPLAY "Enter a command. 'read' or 'write'"
+           DISPLAY "Enter a command. 'read', 'write', or 'browse'"
            ACCEPT WS-COMMAND
 
-           IF WS-COMMAND = "read"
+           IF WS-COMMAND = "browse"
+               OPEN INPUT INDEX-FILE
+               MOVE LOW-VALUES TO MESSAGE-ID
+               START INDEX-FILE KEY IS GREATER THAN MESSAGE-ID
+                   INVALID KEY DISPLAY "No records on file..."
+               END-START
+               PERFORM BROWSE-INDEX-FILE
+               CLOSE INDEX-FILE
+
+           ELSE IF WS-COMMAND = "read"
                DISPLAY "Enter search ID..."
                ACCEPT WS-MESSAGE-ID
                MOVE WS-MESSAGE-ID TO MESSAGE-ID
@@ -62,4 +72,14 @@
            END-IF.
 
            STOP RUN.
+      * Sequential browse of every record on file, key order, same
+      * START/READ NEXT idiom BANK uses for its batch scans
+       BROWSE-INDEX-FILE.
+           PERFORM UNTIL WS-BROWSE-EOF = "y"
+               READ INDEX-FILE NEXT RECORD INTO FILE-CONTENT
+                   AT END MOVE "y" TO WS-BROWSE-EOF
+                   NOT AT END
+                       DISPLAY MESSAGE-ID": "FILE-MESSAGE
+               END-READ
+           END-PERFORM.
        END PROGRAM INDEX-TEST.
