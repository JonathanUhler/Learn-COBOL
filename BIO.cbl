@@ -6,13 +6,53 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BIO.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      * Front-desk intake record, kept so the information can be looked
+      * up again after the session ends instead of being discarded
+                   SELECT MEMBER-DETAILS ASSIGN TO "/Users/jonathan/Doc
+      -            "uments/OpenCobolIDE/IO Files/members.txt"
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS DYNAMIC
+                       RECORD KEY IS MEMBER-ID.
        DATA DIVISION.
+           FILE SECTION.
+           FD MEMBER-DETAILS.
+               01 MEMBER-RECORD.
+                   05 MEMBER-ID PIC 9(8).
+                   05 MEMBER-NAME PIC A(30).
+                   05 MEMBER-AGE PIC 9(2).
+                   05 MEMBER-GRADE PIC 9(2).
+                   05 MEMBER-SCHOOL PIC A(40).
        WORKING-STORAGE SECTION.
            01 WS-NAME PIC A(30) VALUE "name".
            01 WS-AGE PIC 9(2) VALUE 0.
            01 WS-GRADE PIC 9(2) VALUE 0.
            01 WS-SCHOOL PIC A(40) VALUE "school".
            01 WS-PRINT-INFO PIC A(1) VALUE "y".
+           01 WS-OPEN-ACCOUNT PIC A(1).
+      * Passed to BANK's LS-BATCH-COMMAND in place of a bare SPACES
+      * figurative constant, which GnuCOBOL allocates as a 1-byte CALL
+      * argument regardless of the receiving LINKAGE item's PIC size
+           01 WS-BLANK-COMMAND PIC X(2) VALUE SPACES.
+      * Auto generate a member ID the same way BANK generates account IDs
+           01 WS-CURRENT-DATE-DATA.
+               05 WS-CURRENT-DATE.
+                 10 WS-CURRENT-YEAR PIC 9(4).
+                 10 WS-CURRENT-MONTH PIC 9(2).
+                 10  WS-CURRENT-DAY PIC 9(2).
+               05  WS-CURRENT-TIME.
+                   10  WS-CURRENT-HOURS PIC 9(2).
+                   10  WS-CURRENT-MINUTE PIC 9(2).
+                   10  WS-CURRENT-SECOND PIC 9(2).
+                   10  WS-CURRENT-MILLISECONDS PIC 9(2).
+      * UTC offset ("+HHMM"/"-HHMM"), the last 5 characters of
+      * FUNCTION CURRENT-DATE's 21-character result
+               05  WS-CURRENT-UTC-OFFSET.
+                   10  WS-CURRENT-UTC-SIGN PIC X(1).
+                   10  WS-CURRENT-UTC-HOURS PIC 9(2).
+                   10  WS-CURRENT-UTC-MINUTES PIC 9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Enter your name..."
@@ -31,6 +71,31 @@
                 DISPLAY "Age: "WS-AGE
                 DISPLAY "Grade: "WS-GRADE
                 DISPLAY "School: "WS-SCHOOL
+            END-IF
+
+      * Save the intake record so it can be looked up again later
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+            MOVE WS-CURRENT-TIME TO MEMBER-ID
+            MOVE WS-NAME TO MEMBER-NAME
+            MOVE WS-AGE TO MEMBER-AGE
+            MOVE WS-GRADE TO MEMBER-GRADE
+            MOVE WS-SCHOOL TO MEMBER-SCHOOL
+            OPEN I-O MEMBER-DETAILS
+                WRITE MEMBER-RECORD
+                    INVALID KEY REWRITE MEMBER-RECORD
+                    END-REWRITE
+                END-WRITE
+            CLOSE MEMBER-DETAILS
+            DISPLAY "Member record saved! Member ID: "MEMBER-ID
+
+      * Hand the new identity record straight into BANK's account-
+      * creation flow, so the account ID it creates is tied back to
+      * this physical person instead of a bare, unverified sign-up
+            DISPLAY "Open a bank account for this member now? y/n"
+            ACCEPT WS-OPEN-ACCOUNT
+            IF WS-OPEN-ACCOUNT = "y"
+                CALL "BANK" USING MEMBER-ID WS-BLANK-COMMAND
+            END-IF
 
             STOP RUN.
        END PROGRAM BIO.
