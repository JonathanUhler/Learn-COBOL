@@ -7,7 +7,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TIME-IT.
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+      * Every timed run is logged here instead of only displayed
+                   SELECT TIME-IT-LOG ASSIGN TO "/Users/jonathan/Documen
+      -            "ts/OpenCobolIDE/IO Files/timeit.log"
+                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD TIME-IT-LOG.
+               01 TIME-IT-LOG-LINE PIC X(1060).
        WORKING-STORAGE SECTION.
            01  START-HHMMSSDD.
                05  START-HH PIC 9(2).
@@ -36,12 +45,77 @@
                05  DIFF-DD PIC 9(2).
 
            01 WS-INPUT PIC X(10000).
+           01 WS-STATUS-CODE PIC 9(2).
+           01 WS-CALLER-NAME PIC X(30) VALUE "TIME-IT".
+      * Which program to time; blank input keeps the original
+      * ECHO-UTIL-only behavior
+           01 WS-PROGRAM-NAME PIC X(30) VALUE "ECHO-UTIL".
+      * LINKAGE-shaped arguments for the other known timeable targets;
+      * a fixed WS-INPUT/WS-STATUS-CODE pair only matches ECHO-UTIL's
+      * own LINKAGE, so BANK and MY-SORT each get their own argument
+      * list built to match their actual PROCEDURE DIVISION USING clause
+           01 WS-TI-KYC-MEMBER-ID PIC 9(8) VALUE 0.
+           01 WS-TI-BATCH-COMMAND PIC X(2) VALUE SPACES.
+           01 WS-TI-SORT-FILE-PATH PIC X(1000) VALUE SPACES.
+           01 WS-TI-SORT-KEY-COL-1 PIC 9(2) VALUE 0.
+           01 WS-TI-SORT-KEY-COL-2 PIC 9(2) VALUE 0.
+           01 WS-TI-SORT-ORDER PIC X(1) VALUE SPACES.
+           01 WS-CURRENT-DATE-DATA.
+               05 WS-CURRENT-DATE.
+                   10 WS-CURRENT-YEAR PIC 9(4).
+                   10 WS-CURRENT-MONTH PIC 9(2).
+                   10 WS-CURRENT-DAY PIC 9(2).
+               05 WS-CURRENT-TIME.
+                   10 WS-CURRENT-HOURS PIC 9(2).
+                   10 WS-CURRENT-MINUTE PIC 9(2).
+                   10 WS-CURRENT-SECOND PIC 9(2).
+                   10 WS-CURRENT-MILLISECONDS PIC 9(2).
+      * UTC offset ("+HHMM"/"-HHMM"), the last 5 characters of
+      * FUNCTION CURRENT-DATE's 21-character result
+               05 WS-CURRENT-UTC-OFFSET.
+                   10 WS-CURRENT-UTC-SIGN PIC X(1).
+                   10 WS-CURRENT-UTC-HOURS PIC 9(2).
+                   10 WS-CURRENT-UTC-MINUTES PIC 9(2).
        PROCEDURE DIVISION.
-           ACCEPT START-HHMMSSDD FROM TIME.
-           DISPLAY "Enter an input..."
-           ACCEPT WS-INPUT
-           CALL "ECHO-UTIL" USING WS-INPUT.
-           ACCEPT END-HHMMSSDD FROM TIME.
+           DISPLAY "Enter the program to time, or blank for ECHO-UTIL
+      -        "..."
+           ACCEPT WS-PROGRAM-NAME
+           IF WS-PROGRAM-NAME IS EQUAL TO SPACES
+               MOVE "ECHO-UTIL" TO WS-PROGRAM-NAME
+           END-IF
+
+           IF WS-PROGRAM-NAME IS EQUAL TO "BANK"
+               DISPLAY "Enter a member ID to bank as, or 0 for the wel
+      -            "come screen..."
+               ACCEPT WS-TI-KYC-MEMBER-ID
+               ACCEPT START-HHMMSSDD FROM TIME
+               CALL "BANK" USING WS-TI-KYC-MEMBER-ID WS-TI-BATCH-COMMA
+      -            ND
+               ACCEPT END-HHMMSSDD FROM TIME
+           ELSE IF WS-PROGRAM-NAME IS EQUAL TO "MY-SORT"
+               DISPLAY "Enter file path to sort, or blank for interact
+      -            "ive prompts..."
+               ACCEPT WS-TI-SORT-FILE-PATH
+               ACCEPT START-HHMMSSDD FROM TIME
+               CALL "MY-SORT" USING WS-TI-SORT-FILE-PATH
+                   WS-TI-SORT-KEY-COL-1 WS-TI-SORT-KEY-COL-2
+                   WS-TI-SORT-ORDER
+               ACCEPT END-HHMMSSDD FROM TIME
+           ELSE
+      * ECHO-UTIL's own shape, also the fallback for any program name
+      * this dispatch does not recognize yet
+               IF WS-PROGRAM-NAME IS NOT EQUAL TO "ECHO-UTIL"
+                   DISPLAY "TIME-IT does not know the argument shape f
+      -                "or "WS-PROGRAM-NAME"; timing ECHO-UTIL instead"
+                   MOVE "ECHO-UTIL" TO WS-PROGRAM-NAME
+               END-IF
+               DISPLAY "Enter an input..."
+               ACCEPT WS-INPUT
+               ACCEPT START-HHMMSSDD FROM TIME
+               CALL "ECHO-UTIL" USING WS-INPUT WS-STATUS-CODE
+                   WS-CALLER-NAME
+               ACCEPT END-HHMMSSDD FROM TIME
+           END-IF.
 
            IF END-HHMMSSDD < START-HHMMSSDD
                THEN MOVE 1 TO NO-DAYS
@@ -76,9 +150,24 @@
            DIVIDE DIFF-TIME BY 60 GIVING DIFF-TIME REMAINDER DIFF-MM.
            MOVE DIFF-TIME TO DIFF-HH.
 
+           DISPLAY "Program timed: "WS-PROGRAM-NAME.
            DISPLAY "Program start: "START-HHMMSSDD.
            DISPLAY "Program end: "END-HHMMSSDD.
            DISPLAY "Program total run time: "DIFF-HHMMSSDD.
+           IF WS-PROGRAM-NAME IS EQUAL TO "ECHO-UTIL"
+               DISPLAY "ECHO-UTIL status code: "WS-STATUS-CODE
+           END-IF.
+           PERFORM LOG-TIME-IT-RUN.
 
            GOBACK.
+       LOG-TIME-IT-RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE SPACES TO TIME-IT-LOG-LINE
+           STRING "date=" WS-CURRENT-DATE " program=" WS-PROGRAM-NAME
+               " start=" START-HHMMSSDD " end=" END-HHMMSSDD
+               " runtime=" DIFF-HHMMSSDD " status=" WS-STATUS-CODE
+               DELIMITED BY SIZE INTO TIME-IT-LOG-LINE
+           OPEN EXTEND TIME-IT-LOG
+               WRITE TIME-IT-LOG-LINE
+           CLOSE TIME-IT-LOG.
        END PROGRAM TIME-IT.
