@@ -9,17 +9,37 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            01 WS-NUM PIC 9(3) VALUE 0.
+      * Divisors and range are prompted for instead of hardcoded
+           01 WS-DIVISOR-1 PIC 9(3) VALUE 3.
+           01 WS-DIVISOR-2 PIC 9(3) VALUE 5.
+           01 WS-RANGE-END PIC 9(3) VALUE 100.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Enter the first divisor (default 3)..."
+           ACCEPT WS-DIVISOR-1
+           DISPLAY "Enter the second divisor (default 5)..."
+           ACCEPT WS-DIVISOR-2
+           DISPLAY "Enter the range to count up to (default 100)..."
+           ACCEPT WS-RANGE-END
+           IF WS-DIVISOR-1 = 0
+               MOVE 3 TO WS-DIVISOR-1
+           END-IF
+           IF WS-DIVISOR-2 = 0
+               MOVE 5 TO WS-DIVISOR-2
+           END-IF
+           IF WS-RANGE-END = 0
+               MOVE 100 TO WS-RANGE-END
+           END-IF
 
        FIZZ-BUZZ-PRINT.
-           IF FUNCTION MOD(WS-NUM, 15) = 0
+           IF FUNCTION MOD(WS-NUM, WS-DIVISOR-1) = 0 AND
+               FUNCTION MOD(WS-NUM, WS-DIVISOR-2) = 0
                 DISPLAY "fizzbuzz"
 
-           ELSE IF FUNCTION MOD(WS-NUM, 3) = 0
+           ELSE IF FUNCTION MOD(WS-NUM, WS-DIVISOR-1) = 0
                 DISPLAY "fizz"
 
-           ELSE IF FUNCTION MOD(WS-NUM, 5) = 0
+           ELSE IF FUNCTION MOD(WS-NUM, WS-DIVISOR-2) = 0
                 DISPLAY "buzz"
 
            ELSE
@@ -28,7 +48,7 @@
 
            ADD 1 TO WS-NUM
 
-       PERFORM FIZZ-BUZZ-PRINT UNTIL WS-NUM > 100
+       PERFORM FIZZ-BUZZ-PRINT UNTIL WS-NUM > WS-RANGE-END
 
             STOP RUN.
        END PROGRAM FIZZ-BUZZ.
